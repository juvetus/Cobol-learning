@@ -14,6 +14,7 @@
        01 WEATHER-RECORD PIC X(100).
 
        WORKING-STORAGE SECTION.
+       01 WEATHER-TABLE-MAX PIC 9(4) VALUE 100.
        01 WEATHER-TABLE.
           02 WEATHER-ENTRY OCCURS 100 TIMES.
              03 NUMERO-ENTRY PIC X(10).
@@ -31,94 +32,404 @@
        01 TABLE-SIZE PIC 9(4) VALUE 0.
        01 USER-INPUT PIC X.
        01 SEARCH-NUMERO PIC X(10).
-       01 WEATHER-FILE-STATUS PIC X.
        01 I PIC 9(4).
 
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 END-OF-WEATHER-FILE VALUE 'Y'.
+       01 WS-DONE-SWITCH PIC X VALUE 'N'.
+           88 DONE-WITH-MENU VALUE 'Y'.
+       01 WS-FOUND-SWITCH PIC X VALUE 'N'.
+           88 NUMERO-FOUND VALUE 'Y'.
+       01 WS-VALID-SWITCH PIC X VALUE 'Y'.
+           88 RECORD-IS-VALID VALUE 'Y'.
+
+       01 WS-RECORDS-READ PIC 9(6) VALUE ZERO.
+       01 WS-EXCEPTION-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-VALIDATION-MESSAGE PIC X(30).
+       01 WS-MONTH-CHECK PIC 99.
+       01 WS-DAY-CHECK PIC 99.
+
+       01 WS-RANGE-LOW-DATE  PIC 9(8).
+       01 WS-RANGE-HIGH-DATE PIC 9(8).
+       01 WS-ENTRY-DATE      PIC 9(8).
+       01 WS-RANGE-YEAR      PIC 9(4).
+       01 WS-RANGE-MONTH     PIC 99.
+       01 WS-RANGE-DAY       PIC 99.
+       01 WS-RANGE-MATCH-COUNT PIC 9(4) VALUE ZERO.
+
+       01 WS-MONTH-NUM     PIC 99.
+       01 WS-MONTH-DISPLAY PIC 99.
+       01 WS-MONTH-COUNT   PIC 9(6).
+       01 WS-MONTH-SUM     PIC S9(7).
+       01 WS-MONTH-AVG     PIC S9(3)V99.
+       01 WS-TEMP-SIGN     PIC X.
+       01 WS-TEMP-MAGNITUDE PIC 9(3).
+       01 WS-TEMP-SIGNED   PIC S9(3).
+
+      *----------------------------------------------------------------
+      * A flag character decodes to one of these station-log codes.
+      * SPACE means the reading has no flag on file at all.
+      *----------------------------------------------------------------
+       01 WS-FLAG-CHAR PIC X.
+       01 WS-FLAG-DESC PIC X(12).
+       01 WS-FLAG-IS-VALID PIC X VALUE 'Y'.
+           88 FLAG-IS-VALID VALUE 'Y'.
+
        PROCEDURE DIVISION.
-       MAIN-LOGIC.
-          OPEN INPUT WEATHER-FILE
-          READ WEATHER-FILE INTO WEATHER-RECORD
-              AT END MOVE '35' TO WEATHER-FILE-STATUS
-          NOT AT END
-              PERFORM READ-PROCESS-RECORD
-          END-READ
-          CLOSE WEATHER-FILE
-          PERFORM DISPLAY-MENU
-          STOP RUN.
-
-       READ-PROCESS-RECORD.
-          MOVE WEATHER-RECORD(1:10) TO NUMERO-ENTRY(TABLE-SIZE)
-          MOVE WEATHER-RECORD(12:2) TO MOIS-ENTRY(TABLE-SIZE)
-          MOVE WEATHER-RECORD(15:2) TO JOUR-ENTRY(TABLE-SIZE)
-          MOVE WEATHER-RECORD(18:4) TO ANNEE-ENTRY(TABLE-SIZE)
-          MOVE WEATHER-RECORD(23:4) TO TEMPERATURE-ENTRY(TABLE-SIZE)
-          MOVE WEATHER-RECORD(28:1) TO VALEUR-1-ENTRY(TABLE-SIZE)
-          MOVE WEATHER-RECORD(30:1) TO VALEUR-2-ENTRY(TABLE-SIZE)
-          MOVE WEATHER-RECORD(32:1) TO VALEUR-3-ENTRY(TABLE-SIZE)
-          MOVE WEATHER-RECORD(34:1) TO VALEUR-4-ENTRY(TABLE-SIZE)
-          MOVE WEATHER-RECORD(36:1) TO VALEUR-5-ENTRY(TABLE-SIZE)
-          MOVE WEATHER-RECORD(38:1) TO VALEUR-6-ENTRY(TABLE-SIZE)
-          ADD 1 TO TABLE-SIZE.
-
-       DISPLAY-MENU.
-          DISPLAY "MENU:"
-          DISPLAY "1. Afficher toutes les données"
-          DISPLAY "2. Rechercher par numéro"
-          DISPLAY "3. Quitter"
-          ACCEPT USER-INPUT
-          IF USER-INPUT = '1' THEN
-              PERFORM DISPLAY-ALL-DATA
-          ELSE IF USER-INPUT = '2' THEN
-              PERFORM SEARCH-BY-NUMERO
-          ELSE IF USER-INPUT = '3' THEN
-              PERFORM QUIT-PROGRAM
-          ELSE
-              DISPLAY "Option invalide"
-              PERFORM DISPLAY-MENU
-          END-IF.
-
-       DISPLAY-ALL-DATA.
-          DISPLAY "Données disponibles :"
-          PERFORM VARYING I FROM 1 BY 1 UNTIL I > TABLE-SIZE
-              DISPLAY "Numéro : " NUMERO-ENTRY(I)
-              DISPLAY "Mois : " MOIS-ENTRY(I)
-              DISPLAY "Jour : " JOUR-ENTRY(I)
-              DISPLAY "Année : " ANNEE-ENTRY(I)
-              DISPLAY "Température : " TEMPERATURE-ENTRY(I)
-              DISPLAY "Valeur 1 : " VALEUR-1-ENTRY(I)
-              DISPLAY "Valeur 2 : " VALEUR-2-ENTRY(I)
-              DISPLAY "Valeur 3 : " VALEUR-3-ENTRY(I)
-              DISPLAY "Valeur 4 : " VALEUR-4-ENTRY(I)
-              DISPLAY "Valeur 5 : " VALEUR-5-ENTRY(I)
-              DISPLAY "Valeur 6 : " VALEUR-6-ENTRY(I)
-          END-PERFORM
-          PERFORM DISPLAY-MENU.
-
-       SEARCH-BY-NUMERO.
-          DISPLAY "Entrez le numéro à rechercher :"
-          ACCEPT SEARCH-NUMERO
-          PERFORM VARYING I FROM 1 BY 1 UNTIL I > TABLE-SIZE
-              IF NUMERO-ENTRY(I) = SEARCH-NUMERO THEN
-                  DISPLAY "Numéro : " NUMERO-ENTRY(I)
-                  DISPLAY "Mois : " MOIS-ENTRY(I)
-                  DISPLAY "Jour : " JOUR-ENTRY(I)
-                  DISPLAY "Année : " ANNEE-ENTRY(I)
-                  DISPLAY "Température : " TEMPERATURE-ENTRY(I)
-                  DISPLAY "Valeur 1 : " VALEUR-1-ENTRY(I)
-                  DISPLAY "Valeur 2 : " VALEUR-2-ENTRY(I)
-                  DISPLAY "Valeur 3 : " VALEUR-3-ENTRY(I)
-                  DISPLAY "Valeur 4 : " VALEUR-4-ENTRY(I)
-                  DISPLAY "Valeur 5 : " VALEUR-5-ENTRY(I)
-                  DISPLAY "Valeur 6 : " VALEUR-6-ENTRY(I)
-                  EXIT PERFORM
-              END-IF
-          END-PERFORM
-          IF I > TABLE-SIZE THEN
-              DISPLAY "Numéro non trouvé."
-          END-IF
-          PERFORM DISPLAY-MENU.
-
-       QUIT-PROGRAM.
-          DISPLAY "Quitting..."
-          CLOSE WEATHER-FILE.
+       0100-MAIN-LOGIC.
+           OPEN INPUT WEATHER-FILE
+           PERFORM 0200-LOAD-WEATHER-TABLE UNTIL END-OF-WEATHER-FILE
+           CLOSE WEATHER-FILE
+           IF WS-EXCEPTION-COUNT > ZERO
+               DISPLAY WS-EXCEPTION-COUNT
+                   " record(s) rejected out of " WS-RECORDS-READ
+                   " read -- see exceptions above"
+           END-IF
+           PERFORM 0300-MENU-SELECTION UNTIL DONE-WITH-MENU
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * Reads and validates one weather record per call. Records that
+      * fail validation are counted and reported but not loaded, so a
+      * malformed line no longer gets trusted at face value.
+      *----------------------------------------------------------------
+       0200-LOAD-WEATHER-TABLE.
+           READ WEATHER-FILE INTO WEATHER-RECORD
+               AT END
+                   SET END-OF-WEATHER-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 0210-VALIDATE-RECORD
+                   IF RECORD-IS-VALID
+                       IF TABLE-SIZE < WEATHER-TABLE-MAX
+                           ADD 1 TO TABLE-SIZE
+                           PERFORM 0220-STORE-RECORD
+                       ELSE
+                           DISPLAY "WARNING: table full at "
+                               WEATHER-TABLE-MAX
+                               " rows, remaining records skipped"
+                           SET END-OF-WEATHER-FILE TO TRUE
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                       DISPLAY "EXCEPTION: record " WS-RECORDS-READ
+                           " rejected -- " WS-VALIDATION-MESSAGE
+                   END-IF
+           END-READ.
+
+       0210-VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-SWITCH
+           MOVE SPACES TO WS-VALIDATION-MESSAGE
+           IF WEATHER-RECORD(1:10) = SPACES
+               MOVE 'N' TO WS-VALID-SWITCH
+               MOVE "missing station number" TO WS-VALIDATION-MESSAGE
+           ELSE
+               IF WEATHER-RECORD(12:2) IS NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE "non-numeric month" TO WS-VALIDATION-MESSAGE
+               ELSE
+                   MOVE WEATHER-RECORD(12:2) TO WS-MONTH-CHECK
+                   IF WS-MONTH-CHECK < 1 OR WS-MONTH-CHECK > 12
+                       MOVE 'N' TO WS-VALID-SWITCH
+                       MOVE "month out of range" TO
+                           WS-VALIDATION-MESSAGE
+                   END-IF
+               END-IF
+           END-IF
+           IF RECORD-IS-VALID
+               IF WEATHER-RECORD(15:2) IS NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE "non-numeric day" TO WS-VALIDATION-MESSAGE
+               ELSE
+                   MOVE WEATHER-RECORD(15:2) TO WS-DAY-CHECK
+                   IF WS-DAY-CHECK < 1 OR WS-DAY-CHECK > 31
+                       MOVE 'N' TO WS-VALID-SWITCH
+                       MOVE "day out of range" TO WS-VALIDATION-MESSAGE
+                   END-IF
+               END-IF
+           END-IF
+           IF RECORD-IS-VALID
+               IF WEATHER-RECORD(18:4) IS NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE "non-numeric year" TO WS-VALIDATION-MESSAGE
+               END-IF
+           END-IF
+           IF RECORD-IS-VALID
+               IF WEATHER-RECORD(24:3) IS NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE "non-numeric temperature" TO
+                       WS-VALIDATION-MESSAGE
+               END-IF
+           END-IF
+           IF RECORD-IS-VALID
+               IF WEATHER-RECORD(23:1) NOT = '+' AND
+                  WEATHER-RECORD(23:1) NOT = '-'
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE "invalid temperature sign" TO
+                       WS-VALIDATION-MESSAGE
+               END-IF
+           END-IF
+           IF RECORD-IS-VALID
+               PERFORM 0215-VALIDATE-FLAGS
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Each VALEUR column must be blank (not recorded) or a digit
+      * 0-9 from the station's flag code list; anything else means
+      * the record is corrupt rather than just missing a reading.
+      *----------------------------------------------------------------
+       0215-VALIDATE-FLAGS.
+           MOVE WEATHER-RECORD(28:1) TO WS-FLAG-CHAR
+           PERFORM 0900-CHECK-ONE-FLAG
+           IF NOT FLAG-IS-VALID
+               MOVE 'N' TO WS-VALID-SWITCH
+               MOVE "invalid valeur-1 code" TO WS-VALIDATION-MESSAGE
+           END-IF
+           IF RECORD-IS-VALID
+               MOVE WEATHER-RECORD(30:1) TO WS-FLAG-CHAR
+               PERFORM 0900-CHECK-ONE-FLAG
+               IF NOT FLAG-IS-VALID
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE "invalid valeur-2 code" TO
+                       WS-VALIDATION-MESSAGE
+               END-IF
+           END-IF
+           IF RECORD-IS-VALID
+               MOVE WEATHER-RECORD(32:1) TO WS-FLAG-CHAR
+               PERFORM 0900-CHECK-ONE-FLAG
+               IF NOT FLAG-IS-VALID
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE "invalid valeur-3 code" TO
+                       WS-VALIDATION-MESSAGE
+               END-IF
+           END-IF
+           IF RECORD-IS-VALID
+               MOVE WEATHER-RECORD(34:1) TO WS-FLAG-CHAR
+               PERFORM 0900-CHECK-ONE-FLAG
+               IF NOT FLAG-IS-VALID
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE "invalid valeur-4 code" TO
+                       WS-VALIDATION-MESSAGE
+               END-IF
+           END-IF
+           IF RECORD-IS-VALID
+               MOVE WEATHER-RECORD(36:1) TO WS-FLAG-CHAR
+               PERFORM 0900-CHECK-ONE-FLAG
+               IF NOT FLAG-IS-VALID
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE "invalid valeur-5 code" TO
+                       WS-VALIDATION-MESSAGE
+               END-IF
+           END-IF
+           IF RECORD-IS-VALID
+               MOVE WEATHER-RECORD(38:1) TO WS-FLAG-CHAR
+               PERFORM 0900-CHECK-ONE-FLAG
+               IF NOT FLAG-IS-VALID
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE "invalid valeur-6 code" TO
+                       WS-VALIDATION-MESSAGE
+               END-IF
+           END-IF.
+
+       0220-STORE-RECORD.
+           MOVE WEATHER-RECORD(1:10) TO NUMERO-ENTRY(TABLE-SIZE)
+           MOVE WEATHER-RECORD(12:2) TO MOIS-ENTRY(TABLE-SIZE)
+           MOVE WEATHER-RECORD(15:2) TO JOUR-ENTRY(TABLE-SIZE)
+           MOVE WEATHER-RECORD(18:4) TO ANNEE-ENTRY(TABLE-SIZE)
+           MOVE WEATHER-RECORD(23:4) TO TEMPERATURE-ENTRY(TABLE-SIZE)
+           MOVE WEATHER-RECORD(28:1) TO VALEUR-1-ENTRY(TABLE-SIZE)
+           MOVE WEATHER-RECORD(30:1) TO VALEUR-2-ENTRY(TABLE-SIZE)
+           MOVE WEATHER-RECORD(32:1) TO VALEUR-3-ENTRY(TABLE-SIZE)
+           MOVE WEATHER-RECORD(34:1) TO VALEUR-4-ENTRY(TABLE-SIZE)
+           MOVE WEATHER-RECORD(36:1) TO VALEUR-5-ENTRY(TABLE-SIZE)
+           MOVE WEATHER-RECORD(38:1) TO VALEUR-6-ENTRY(TABLE-SIZE).
+
+       0300-MENU-SELECTION.
+           DISPLAY " "
+           DISPLAY "MENU:"
+           DISPLAY "1. Afficher toutes les donnees"
+           DISPLAY "2. Rechercher par numero"
+           DISPLAY "3. Rechercher par plage de dates"
+           DISPLAY "4. Rapport de temperature mensuelle moyenne"
+           DISPLAY "5. Quitter"
+           ACCEPT USER-INPUT
+           EVALUATE USER-INPUT
+               WHEN '1'
+                   PERFORM 0400-DISPLAY-ALL-DATA
+               WHEN '2'
+                   DISPLAY "Entrez le numero a rechercher :"
+                   ACCEPT SEARCH-NUMERO
+                   PERFORM 0500-SEARCH-BY-NUMERO
+               WHEN '3'
+                   PERFORM 0600-SEARCH-BY-DATE-RANGE
+               WHEN '4'
+                   PERFORM 0700-MONTHLY-AVERAGE-REPORT
+               WHEN '5'
+                   DISPLAY "Quitting..."
+                   SET DONE-WITH-MENU TO TRUE
+               WHEN OTHER
+                   DISPLAY "Option invalide"
+           END-EVALUATE.
+
+       0400-DISPLAY-ALL-DATA.
+           DISPLAY "Donnees disponibles :"
+           PERFORM 0410-DISPLAY-ONE-ENTRY
+               VARYING I FROM 1 BY 1 UNTIL I > TABLE-SIZE.
+
+       0410-DISPLAY-ONE-ENTRY.
+           DISPLAY "Numero : " NUMERO-ENTRY(I)
+           DISPLAY "Mois : " MOIS-ENTRY(I)
+           DISPLAY "Jour : " JOUR-ENTRY(I)
+           DISPLAY "Annee : " ANNEE-ENTRY(I)
+           DISPLAY "Temperature : " TEMPERATURE-ENTRY(I)
+           MOVE VALEUR-1-ENTRY(I) TO WS-FLAG-CHAR
+           PERFORM 0910-DECODE-ONE-FLAG
+           DISPLAY "Valeur 1 : " VALEUR-1-ENTRY(I)
+               " (" WS-FLAG-DESC ")"
+           MOVE VALEUR-2-ENTRY(I) TO WS-FLAG-CHAR
+           PERFORM 0910-DECODE-ONE-FLAG
+           DISPLAY "Valeur 2 : " VALEUR-2-ENTRY(I)
+               " (" WS-FLAG-DESC ")"
+           MOVE VALEUR-3-ENTRY(I) TO WS-FLAG-CHAR
+           PERFORM 0910-DECODE-ONE-FLAG
+           DISPLAY "Valeur 3 : " VALEUR-3-ENTRY(I)
+               " (" WS-FLAG-DESC ")"
+           MOVE VALEUR-4-ENTRY(I) TO WS-FLAG-CHAR
+           PERFORM 0910-DECODE-ONE-FLAG
+           DISPLAY "Valeur 4 : " VALEUR-4-ENTRY(I)
+               " (" WS-FLAG-DESC ")"
+           MOVE VALEUR-5-ENTRY(I) TO WS-FLAG-CHAR
+           PERFORM 0910-DECODE-ONE-FLAG
+           DISPLAY "Valeur 5 : " VALEUR-5-ENTRY(I)
+               " (" WS-FLAG-DESC ")"
+           MOVE VALEUR-6-ENTRY(I) TO WS-FLAG-CHAR
+           PERFORM 0910-DECODE-ONE-FLAG
+           DISPLAY "Valeur 6 : " VALEUR-6-ENTRY(I)
+               " (" WS-FLAG-DESC ")".
+
+       0500-SEARCH-BY-NUMERO.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM 0510-SEARCH-ONE-ENTRY
+               VARYING I FROM 1 BY 1 UNTIL I > TABLE-SIZE
+                   OR NUMERO-FOUND
+           IF NOT NUMERO-FOUND
+               DISPLAY "Numero non trouve."
+           END-IF.
+
+       0510-SEARCH-ONE-ENTRY.
+           IF NUMERO-ENTRY(I) = SEARCH-NUMERO
+               PERFORM 0410-DISPLAY-ONE-ENTRY
+               SET NUMERO-FOUND TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Searches the loaded table for entries whose date falls within
+      * an inclusive year/month/day range, entered as two full dates.
+      *----------------------------------------------------------------
+       0600-SEARCH-BY-DATE-RANGE.
+           DISPLAY "Date de debut (AAAA MM JJ) :"
+           ACCEPT WS-RANGE-YEAR
+           ACCEPT WS-RANGE-MONTH
+           ACCEPT WS-RANGE-DAY
+           COMPUTE WS-RANGE-LOW-DATE =
+               WS-RANGE-YEAR * 10000 + WS-RANGE-MONTH * 100
+               + WS-RANGE-DAY
+           DISPLAY "Date de fin (AAAA MM JJ) :"
+           ACCEPT WS-RANGE-YEAR
+           ACCEPT WS-RANGE-MONTH
+           ACCEPT WS-RANGE-DAY
+           COMPUTE WS-RANGE-HIGH-DATE =
+               WS-RANGE-YEAR * 10000 + WS-RANGE-MONTH * 100
+               + WS-RANGE-DAY
+           MOVE ZERO TO WS-RANGE-MATCH-COUNT
+           PERFORM 0610-CHECK-ONE-DATE
+               VARYING I FROM 1 BY 1 UNTIL I > TABLE-SIZE
+           IF WS-RANGE-MATCH-COUNT = ZERO
+               DISPLAY "Aucune donnee dans cette plage de dates."
+           END-IF.
+
+       0610-CHECK-ONE-DATE.
+           COMPUTE WS-ENTRY-DATE =
+               FUNCTION NUMVAL(ANNEE-ENTRY(I)) * 10000
+               + FUNCTION NUMVAL(MOIS-ENTRY(I)) * 100
+               + FUNCTION NUMVAL(JOUR-ENTRY(I))
+           IF WS-ENTRY-DATE >= WS-RANGE-LOW-DATE
+              AND WS-ENTRY-DATE <= WS-RANGE-HIGH-DATE
+               ADD 1 TO WS-RANGE-MATCH-COUNT
+               PERFORM 0410-DISPLAY-ONE-ENTRY
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Reports the average temperature for each calendar month that
+      * has at least one loaded reading.
+      *----------------------------------------------------------------
+       0700-MONTHLY-AVERAGE-REPORT.
+           PERFORM 0710-REPORT-ONE-MONTH
+               VARYING WS-MONTH-NUM FROM 1 BY 1 UNTIL WS-MONTH-NUM > 12.
+
+       0710-REPORT-ONE-MONTH.
+           MOVE ZERO TO WS-MONTH-COUNT
+           MOVE ZERO TO WS-MONTH-SUM
+           MOVE WS-MONTH-NUM TO WS-MONTH-DISPLAY
+           PERFORM 0720-ACCUMULATE-ONE-ENTRY
+               VARYING I FROM 1 BY 1 UNTIL I > TABLE-SIZE
+           IF WS-MONTH-COUNT > ZERO
+               COMPUTE WS-MONTH-AVG ROUNDED =
+                   WS-MONTH-SUM / WS-MONTH-COUNT
+               DISPLAY "Mois " WS-MONTH-DISPLAY ": moyenne = "
+                   WS-MONTH-AVG " (" WS-MONTH-COUNT " lecture(s))"
+           END-IF.
+
+       0720-ACCUMULATE-ONE-ENTRY.
+           IF FUNCTION NUMVAL(MOIS-ENTRY(I)) = WS-MONTH-NUM
+               PERFORM 0850-CONVERT-TEMPERATURE
+               ADD 1 TO WS-MONTH-COUNT
+               ADD WS-TEMP-SIGNED TO WS-MONTH-SUM
+           END-IF.
+
+      *----------------------------------------------------------------
+      * TEMPERATURE-ENTRY is stored as a raw sign character followed
+      * by three digits (e.g. "+021"); this converts one table entry's
+      * reading into a signed numeric value for arithmetic.
+      *----------------------------------------------------------------
+       0850-CONVERT-TEMPERATURE.
+           MOVE TEMPERATURE-ENTRY(I)(1:1) TO WS-TEMP-SIGN
+           MOVE TEMPERATURE-ENTRY(I)(2:3) TO WS-TEMP-MAGNITUDE
+           IF WS-TEMP-SIGN = '-'
+               COMPUTE WS-TEMP-SIGNED = WS-TEMP-MAGNITUDE * -1
+           ELSE
+               MOVE WS-TEMP-MAGNITUDE TO WS-TEMP-SIGNED
+           END-IF.
+
+      *----------------------------------------------------------------
+      * A flag code is only valid when it is blank (not recorded) or
+      * one digit 0-9 from the station's flag code list.
+      *----------------------------------------------------------------
+       0900-CHECK-ONE-FLAG.
+           IF WS-FLAG-CHAR = SPACE
+               MOVE 'Y' TO WS-FLAG-IS-VALID
+           ELSE
+               IF WS-FLAG-CHAR IS NUMERIC
+                   MOVE 'Y' TO WS-FLAG-IS-VALID
+               ELSE
+                   MOVE 'N' TO WS-FLAG-IS-VALID
+               END-IF
+           END-IF.
+
+       0910-DECODE-ONE-FLAG.
+           EVALUATE WS-FLAG-CHAR
+               WHEN '0' MOVE "MEASURED"     TO WS-FLAG-DESC
+               WHEN '1' MOVE "ESTIMATED"    TO WS-FLAG-DESC
+               WHEN '2' MOVE "CORRECTED"    TO WS-FLAG-DESC
+               WHEN '3' MOVE "INTERPOLATED" TO WS-FLAG-DESC
+               WHEN '4' MOVE "SUSPECT"      TO WS-FLAG-DESC
+               WHEN '5' MOVE "MISSING"      TO WS-FLAG-DESC
+               WHEN '6' MOVE "ERROR"        TO WS-FLAG-DESC
+               WHEN '7' MOVE "OVERRIDE"     TO WS-FLAG-DESC
+               WHEN '8' MOVE "ADJUSTED"     TO WS-FLAG-DESC
+               WHEN '9' MOVE "UNKNOWN"      TO WS-FLAG-DESC
+               WHEN SPACE MOVE "NOT RECORDED" TO WS-FLAG-DESC
+               WHEN OTHER MOVE "INVALID"    TO WS-FLAG-DESC
+           END-EVALUATE.
 
+       END PROGRAM WEATHER2020.

@@ -1,93 +1,268 @@
-	   IDENTIFICATION DIVISION.
-	   PROGRAM-ID. WEATHER-PROGRAM.
-
-	   ENVIRONMENT DIVISION.
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-		  SELECT WEATHER-FILE ASSIGN TO "weather2020.DAT"
-			  ORGANIZATION IS LINE SEQUENTIAL.
-
-	   DATA DIVISION.
-	   FILE SECTION.
-	   FD WEATHER-FILE.
-	   01 WEATHER-RECORD.
-		  02 WEATHER-NUMBER PIC 9(6).
-		  02 WEATHER-TEMPERATURE PIC S9(3).
-
-	   WORKING-STORAGE SECTION.
-	   01 TABLE-ENTRY.
-		  02 TABLE-NUMBER PIC 9(6).
-		  02 TABLE-TEMPERATURE PIC S9(3).
-	   01 TABLE OCCURS 100 TIMES.
-		  02 TABLE-ROW.
-			 03 TABLE-NUMBER PIC 9(6).
-			 03 TABLE-TEMPERATURE PIC S9(3).
-	   01 TABLE-ROW-INDEX PIC 99.
-	   01 SEARCH-NUMBER PIC 9(6).
-	   01 PRINT-OPTION PIC X.
-
-	   PROCEDURE DIVISION.
-	   MAIN-LOGIC.
-		  OPEN INPUT WEATHER-FILE
-		  PERFORM READ-WEATHER-FILE
-		  PERFORM MENU-SELECTION
-		  CLOSE WEATHER-FILE
-		  STOP RUN.
-
-	   READ-WEATHER-FILE.
-		  READ WEATHER-FILE
-			  AT END SET TABLE-NUMBER(INDEX) OF TABLE(1) TO -1
-			  NOT AT END
-				  MOVE WEATHER-NUMBER TO TABLE-NUMBER(INDEX)
-				   OF TABLE(TABLE-ROW-INDEX)
-				  MOVE WEATHER-TEMPERATURE 
-				  TO TABLE-TEMPERATURE(INDEX) OF TABLE(TABLE-ROW-INDEX)
-				  ADD 1 TO TABLE-ROW-INDEX
-				  PERFORM READ-WEATHER-FILE.
-
-	   MENU-SELECTION.
-		  DISPLAY "Menu:"
-		  DISPLAY "1. Print entire table"
-		  DISPLAY "2. Search for a number"
-		  DISPLAY "Enter your choice (1 or 2): "
-		  ACCEPT PRINT-OPTION
-		  IF PRINT-OPTION = "1" THEN
-			  PERFORM PRINT-ENTIRE-TABLE
-		  ELSE IF PRINT-OPTION = "2" THEN
-			  DISPLAY "Enter the number to search for: "
-			  ACCEPT SEARCH-NUMBER
-			  PERFORM SEARCH-TABLE
-		  ELSE
-			  DISPLAY "Invalid choice"
-			  PERFORM MENU-SELECTION
-		  END-IF.
-
-	   PRINT-ENTIRE-TABLE.
-		  DISPLAY "Table content:"
-		  PERFORM VARYING TABLE-ROW-INDEX FROM 1 BY 1 UNTIL TABLE-NUMBER
-		  (INDEX) OF TABLE(TABLE-ROW-INDEX) = -1
-			  DISPLAY "Number: " TABLE-NUMBER(INDEX) OF TABLE
-			  (TABLE-ROW-INDEX)
-			  DISPLAY "Temperature: " TABLE-TEMPERATURE(INDEX) 
-			  OF TABLE(TABLE-ROW-INDEX)
-		  END-PERFORM.
-
-	   SEARCH-TABLE.
-		  SET TABLE-ROW-INDEX TO 1
-		  PERFORM UNTIL TABLE-NUMBER(INDEX) OF TABLE(TABLE-ROW-INDEX) = -1
-			  IF TABLE-NUMBER(INDEX) OF TABLE(TABLE-ROW-INDEX) = SEARCH-NUMBER
-				  DISPLAY "Number found:"
-				  DISPLAY "Number: " TABLE-NUMBER(INDEX) OF TABLE
-				  (TABLE-ROW-INDEX)
-				  DISPLAY "Temperature: " TABLE-TEMPERATURE(INDEX) OF 
-				  TABLE(TABLE-ROW-INDEX)
-				  SET TABLE-ROW-INDEX TO 9999
-			  ELSE
-				  ADD 1 TO TABLE-ROW-INDEX
-			  END-IF
-		  END-PERFORM
-		  IF TABLE-ROW-INDEX > 100
-			  DISPLAY "Number not found"
-		  END-IF.
-
-	   END PROGRAM WEATHER-PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEATHER-PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WEATHER-FILE ASSIGN TO "weather2020.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORTFILE ASSIGN TO "WEATHERREPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD WEATHER-FILE.
+       01 WEATHER-RECORD.
+           02 WEATHER-NUMBER PIC 9(6).
+           02 WEATHER-TEMPERATURE PIC S9(3).
+
+       FD REPORTFILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * The weather history table is sized with OCCURS DEPENDING ON so
+      * a full year (365+ daily readings) loads in one run instead of
+      * being capped at a fixed row count.
+      *----------------------------------------------------------------
+       01 WEATHER-TABLE-COUNT PIC 9(4) VALUE ZERO.
+       01 WEATHER-TABLE-MAX   PIC 9(4) VALUE 500.
+       01 WEATHER-TABLE.
+           05 TABLE-ROW OCCURS 1 TO 500 TIMES
+                 DEPENDING ON WEATHER-TABLE-COUNT
+                 INDEXED BY WT-IDX.
+               10 TABLE-NUMBER      PIC 9(6).
+               10 TABLE-TEMPERATURE PIC S9(3).
+
+       01 SEARCH-NUMBER PIC 9(6).
+       01 PRINT-OPTION  PIC X.
+       01 RANGE-OPTION  PIC X.
+       01 EXPORT-OPTION PIC X.
+
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 END-OF-WEATHER-FILE VALUE 'Y'.
+       01 WS-DONE-SWITCH PIC X VALUE 'N'.
+           88 DONE-WITH-MENU VALUE 'Y'.
+       01 WS-FOUND-SWITCH PIC X VALUE 'N'.
+           88 NUMBER-FOUND VALUE 'Y'.
+       01 WS-EXPORTING-SWITCH PIC X VALUE 'N'.
+           88 EXPORTING-RESULTS VALUE 'Y'.
+
+       01 WS-MIN-TEMP PIC S9(3).
+       01 WS-MAX-TEMP PIC S9(3).
+       01 WS-SUM-TEMP PIC S9(7) VALUE ZERO.
+       01 WS-AVG-TEMP PIC S9(3)V99.
+
+       01 WS-RANGE-NUM-LOW   PIC 9(6).
+       01 WS-RANGE-NUM-HIGH  PIC 9(6).
+       01 WS-RANGE-TEMP-LOW  PIC S9(3).
+       01 WS-RANGE-TEMP-HIGH PIC S9(3).
+       01 WS-RANGE-MATCH-COUNT PIC 9(4) VALUE ZERO.
+
+       01 WS-DETAIL-LINE.
+           05 FILLER            PIC X(9)  VALUE "NUMBER: ".
+           05 WS-DET-NUMBER     PIC 9(6).
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 FILLER            PIC X(13) VALUE "TEMPERATURE: ".
+           05 WS-DET-TEMPERATURE PIC -999.
+
+       PROCEDURE DIVISION.
+       0100-MAIN-LOGIC.
+           OPEN INPUT WEATHER-FILE
+           PERFORM 0200-LOAD-WEATHER-TABLE UNTIL END-OF-WEATHER-FILE
+           CLOSE WEATHER-FILE
+           PERFORM 0300-MENU-SELECTION UNTIL DONE-WITH-MENU
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * Loads one weather reading per call. Once WEATHER-TABLE-MAX is
+      * reached the load stops and warns rather than overrunning the
+      * table or silently dropping the rest of the file.
+      *----------------------------------------------------------------
+       0200-LOAD-WEATHER-TABLE.
+           READ WEATHER-FILE
+               AT END
+                   SET END-OF-WEATHER-FILE TO TRUE
+               NOT AT END
+                   IF WEATHER-TABLE-COUNT < WEATHER-TABLE-MAX
+                       ADD 1 TO WEATHER-TABLE-COUNT
+                       MOVE WEATHER-NUMBER TO
+                           TABLE-NUMBER(WEATHER-TABLE-COUNT)
+                       MOVE WEATHER-TEMPERATURE TO
+                           TABLE-TEMPERATURE(WEATHER-TABLE-COUNT)
+                   ELSE
+                       DISPLAY "WARNING: table full at "
+                           WEATHER-TABLE-MAX
+                           " rows, remaining readings skipped"
+                       SET END-OF-WEATHER-FILE TO TRUE
+                   END-IF
+           END-READ.
+
+       0300-MENU-SELECTION.
+           DISPLAY " "
+           DISPLAY "Menu:"
+           DISPLAY "1. Print entire table"
+           DISPLAY "2. Search for a number"
+           DISPLAY "3. Minimum/maximum/average temperature"
+           DISPLAY "4. Range search (station number or temperature)"
+           DISPLAY "5. Export entire table to a report file"
+           DISPLAY "6. Exit"
+           DISPLAY "Enter your choice (1-6): "
+           ACCEPT PRINT-OPTION
+           EVALUATE PRINT-OPTION
+               WHEN "1"
+                   PERFORM 0400-PRINT-ENTIRE-TABLE
+               WHEN "2"
+                   DISPLAY "Enter the number to search for: "
+                   ACCEPT SEARCH-NUMBER
+                   PERFORM 0500-SEARCH-TABLE
+               WHEN "3"
+                   PERFORM 0600-COMPUTE-STATISTICS
+               WHEN "4"
+                   PERFORM 0700-RANGE-SEARCH
+               WHEN "5"
+                   PERFORM 0800-EXPORT-ENTIRE-TABLE
+               WHEN "6"
+                   SET DONE-WITH-MENU TO TRUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice"
+           END-EVALUATE.
+
+       0400-PRINT-ENTIRE-TABLE.
+           DISPLAY "Table content:"
+           PERFORM 0410-DISPLAY-ONE-ROW
+               VARYING WT-IDX FROM 1 BY 1
+                   UNTIL WT-IDX > WEATHER-TABLE-COUNT.
+
+       0410-DISPLAY-ONE-ROW.
+           DISPLAY "Number: " TABLE-NUMBER(WT-IDX)
+           DISPLAY "Temperature: " TABLE-TEMPERATURE(WT-IDX).
+
+       0500-SEARCH-TABLE.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM 0510-SEARCH-ONE-ROW
+               VARYING WT-IDX FROM 1 BY 1
+                   UNTIL WT-IDX > WEATHER-TABLE-COUNT
+                      OR NUMBER-FOUND
+           IF NOT NUMBER-FOUND
+               DISPLAY "Number not found"
+           END-IF.
+
+       0510-SEARCH-ONE-ROW.
+           IF TABLE-NUMBER(WT-IDX) = SEARCH-NUMBER
+               DISPLAY "Number found:"
+               DISPLAY "Number: " TABLE-NUMBER(WT-IDX)
+               DISPLAY "Temperature: " TABLE-TEMPERATURE(WT-IDX)
+               SET NUMBER-FOUND TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Minimum, maximum, and average across every loaded reading, so
+      * nobody has to eyeball the printed table to get these numbers.
+      *----------------------------------------------------------------
+       0600-COMPUTE-STATISTICS.
+           IF WEATHER-TABLE-COUNT = ZERO
+               DISPLAY "No weather data loaded"
+           ELSE
+               MOVE TABLE-TEMPERATURE(1) TO WS-MIN-TEMP
+               MOVE TABLE-TEMPERATURE(1) TO WS-MAX-TEMP
+               MOVE ZERO TO WS-SUM-TEMP
+               PERFORM 0610-ACCUMULATE-STATS
+                   VARYING WT-IDX FROM 1 BY 1
+                       UNTIL WT-IDX > WEATHER-TABLE-COUNT
+               COMPUTE WS-AVG-TEMP ROUNDED =
+                   WS-SUM-TEMP / WEATHER-TABLE-COUNT
+               DISPLAY "Minimum temperature: " WS-MIN-TEMP
+               DISPLAY "Maximum temperature: " WS-MAX-TEMP
+               DISPLAY "Average temperature: " WS-AVG-TEMP
+           END-IF.
+
+       0610-ACCUMULATE-STATS.
+           IF TABLE-TEMPERATURE(WT-IDX) < WS-MIN-TEMP
+               MOVE TABLE-TEMPERATURE(WT-IDX) TO WS-MIN-TEMP
+           END-IF
+           IF TABLE-TEMPERATURE(WT-IDX) > WS-MAX-TEMP
+               MOVE TABLE-TEMPERATURE(WT-IDX) TO WS-MAX-TEMP
+           END-IF
+           ADD TABLE-TEMPERATURE(WT-IDX) TO WS-SUM-TEMP.
+
+      *----------------------------------------------------------------
+      * Lets the user search either by station-number range or by
+      * temperature range, with an option to also write the matches
+      * to WEATHERREPORT.TXT so the results survive the session.
+      *----------------------------------------------------------------
+       0700-RANGE-SEARCH.
+           DISPLAY "Range search:"
+           DISPLAY "1. By station number range"
+           DISPLAY "2. By temperature range"
+           ACCEPT RANGE-OPTION
+           IF RANGE-OPTION = "1"
+               DISPLAY "Enter low station number: "
+               ACCEPT WS-RANGE-NUM-LOW
+               DISPLAY "Enter high station number: "
+               ACCEPT WS-RANGE-NUM-HIGH
+           ELSE
+               DISPLAY "Enter low temperature: "
+               ACCEPT WS-RANGE-TEMP-LOW
+               DISPLAY "Enter high temperature: "
+               ACCEPT WS-RANGE-TEMP-HIGH
+           END-IF
+           DISPLAY "Write matches to a report file? (Y/N): "
+           ACCEPT EXPORT-OPTION
+           MOVE 'N' TO WS-EXPORTING-SWITCH
+           IF EXPORT-OPTION = "Y" OR EXPORT-OPTION = "y"
+               SET EXPORTING-RESULTS TO TRUE
+               OPEN OUTPUT REPORTFILE
+           END-IF
+           MOVE ZERO TO WS-RANGE-MATCH-COUNT
+           PERFORM 0710-CHECK-ONE-ROW
+               VARYING WT-IDX FROM 1 BY 1
+                   UNTIL WT-IDX > WEATHER-TABLE-COUNT
+           IF EXPORTING-RESULTS
+               CLOSE REPORTFILE
+           END-IF
+           IF WS-RANGE-MATCH-COUNT = ZERO
+               DISPLAY "No matching rows found"
+           END-IF.
+
+       0710-CHECK-ONE-ROW.
+           IF RANGE-OPTION = "1"
+               IF TABLE-NUMBER(WT-IDX) >= WS-RANGE-NUM-LOW
+                  AND TABLE-NUMBER(WT-IDX) <= WS-RANGE-NUM-HIGH
+                   PERFORM 0720-REPORT-ONE-MATCH
+               END-IF
+           ELSE
+               IF TABLE-TEMPERATURE(WT-IDX) >= WS-RANGE-TEMP-LOW
+                  AND TABLE-TEMPERATURE(WT-IDX) <= WS-RANGE-TEMP-HIGH
+                   PERFORM 0720-REPORT-ONE-MATCH
+               END-IF
+           END-IF.
+
+       0720-REPORT-ONE-MATCH.
+           ADD 1 TO WS-RANGE-MATCH-COUNT
+           DISPLAY "Number: " TABLE-NUMBER(WT-IDX)
+               " Temperature: " TABLE-TEMPERATURE(WT-IDX)
+           IF EXPORTING-RESULTS
+               MOVE TABLE-NUMBER(WT-IDX) TO WS-DET-NUMBER
+               MOVE TABLE-TEMPERATURE(WT-IDX) TO WS-DET-TEMPERATURE
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Dumps the whole loaded table to a report file, giving
+      * PRINT-ENTIRE-TABLE an output that survives past the terminal.
+      *----------------------------------------------------------------
+       0800-EXPORT-ENTIRE-TABLE.
+           OPEN OUTPUT REPORTFILE
+           PERFORM 0810-EXPORT-ONE-ROW
+               VARYING WT-IDX FROM 1 BY 1
+                   UNTIL WT-IDX > WEATHER-TABLE-COUNT
+           CLOSE REPORTFILE
+           DISPLAY "Table exported to WEATHERREPORT.TXT".
+
+       0810-EXPORT-ONE-ROW.
+           MOVE TABLE-NUMBER(WT-IDX) TO WS-DET-NUMBER
+           MOVE TABLE-TEMPERATURE(WT-IDX) TO WS-DET-TEMPERATURE
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+       END PROGRAM WEATHER-PROGRAM.

@@ -5,11 +5,39 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT EMPLOYEEFILE ASSIGN TO "EMPFILE.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS EMPLOYEEID
+            FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT NEWEMPFILE ASSIGN TO "NEWEMPFILE.TMP"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT EQUITYFILE ASSIGN TO "PAYEQUITY.TXT"
             ORGANIZATION IS LINE SEQUENTIAL.
 
-       SELECT NEWEMPFILE ASSIGN TO "NEWEMPFILE.DAT"
+       SELECT RAISEHISTFILE ASSIGN TO "EMPRAISEHIST.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RAISECTLFILE ASSIGN TO "RAISECTL.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+
+       SELECT RESTARTFILE ASSIGN TO "RAISERESTART.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-RESTART-STATUS.
+
+       SELECT REJECTFILE ASSIGN TO "REJECTS.DAT"
             ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT RAISEPARMFILE ASSIGN TO "RAISEPARM.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PARM-STATUS.
+
+       SELECT JOBLOGFILE ASSIGN TO "JOBLOG.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEEFILE.
@@ -37,26 +65,287 @@
           04 NEW-DEPARTMENT     PIC X(30).
           04 NEW-GENDER         PIC X.
 
+       FD EQUITYFILE.
+       01 EQUITY-LINE PIC X(80).
+
+       FD RAISEHISTFILE.
+       01 RAISE-HIST-RECORD.
+          05 RH-EMPLOYEEID   PIC 9(7).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RH-OLD-RATE     PIC 9(4)V99.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RH-NEW-RATE     PIC 9(4)V99.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RH-RAISE-PCT    PIC 9V999.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RH-RUN-DATE     PIC 9(8).
+
+       FD RAISECTLFILE.
+       01 RAISE-CONTROL-RECORD.
+          05 CTL-EMPLOYEE-COUNT  PIC 9(5).
+          05 FILLER              PIC X(1) VALUE SPACE.
+          05 CTL-RAISE-AMOUNT    PIC 9(9)V99.
+
+       FD RESTARTFILE.
+       01 RESTART-RECORD.
+          05 RESTART-EMPLOYEEID  PIC 9(7).
+          05 FILLER              PIC X(1) VALUE SPACE.
+          05 RESTART-COUNT       PIC 9(5).
+          05 FILLER              PIC X(1) VALUE SPACE.
+          05 RESTART-AMOUNT      PIC 9(9)V99.
+          05 RESTART-EQUITY-ENTRIES PIC 9(3).
+          05 RESTART-EQUITY-TABLE.
+             10 RESTART-EQUITY-ENTRY OCCURS 50 TIMES.
+                15 RESTART-EQ-DEPARTMENT     PIC X(30).
+                15 RESTART-EQ-MALE-COUNT     PIC 9(5).
+                15 RESTART-EQ-MALE-TOTAL     PIC 9(7)V99.
+                15 RESTART-EQ-FEMALE-COUNT   PIC 9(5).
+                15 RESTART-EQ-FEMALE-TOTAL   PIC 9(7)V99.
+                15 RESTART-EQ-OTHER-COUNT    PIC 9(5).
+                15 RESTART-EQ-OTHER-TOTAL    PIC 9(7)V99.
+
+       FD REJECTFILE.
+       01 REJECT-RECORD.
+          05 REJ-EMPLOYEEID   PIC 9(7).
+          05 FILLER           PIC X(1) VALUE SPACE.
+          05 REJ-REASON-CODE  PIC X(4).
+          05 FILLER           PIC X(1) VALUE SPACE.
+          05 REJ-REASON-TEXT  PIC X(40).
+
+       FD RAISEPARMFILE.
+       01 RAISE-PARM-RECORD.
+          05 PARM-OVERRIDE-PERCENT PIC 9V999.
+          05 FILLER                PIC X(1) VALUE SPACE.
+          05 PARM-MAX-RAISE-CAP    PIC 9(4)V99.
+
+      *----------------------------------------------------------------
+      * Common job-log record, appended to by every program in the
+      * batch suite so the whole night's window can be reviewed after
+      * the fact instead of relying on console scrollback.
+      *----------------------------------------------------------------
+       FD JOBLOGFILE.
+       01 JOBLOG-RECORD.
+          05 JOBLOG-JOB-NAME        PIC X(15).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 JOBLOG-START-TIME-OUT  PIC 9(8).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 JOBLOG-END-TIME-OUT    PIC 9(8).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 JOBLOG-RECORD-COUNT-OUT PIC ZZZZZZ9.
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 JOBLOG-STATUS-OUT      PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 WS-WORK-AREAS.
           05 FILE-CHECK-KEY    PIC X(2).
           05 WS-EMPLOYEE-COUNT PIC 9(5).
           05 WS-RAISE-AMOUNT   PIC 9(4)V99.
           05 WS-NEW-HOURLY-RATE PIC 9(4)V99.
+          05 WS-RAISE-PERCENT  PIC 9V999.
+          05 WS-TENURE-YEARS   PIC 9(2).
+          05 WS-TOTAL-RAISE-AMOUNT PIC 9(9)V99.
 
        01 WS-FILE-STATUS PIC XX VALUE '00'.
+       01 WS-CTL-STATUS  PIC XX VALUE '00'.
+
+      *----------------------------------------------------------------
+      * Control totals carried forward from the prior run's RAISECTL
+      * record, used to catch a truncated EMPFILE.DAT or a rerun of a
+      * job that already completed.
+      *----------------------------------------------------------------
+       01 WS-PRIOR-CONTROL-FOUND PIC X VALUE 'N'.
+          88 PRIOR-CONTROL-FOUND VALUE 'Y'.
+       01 WS-PRIOR-EMPLOYEE-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-PRIOR-RAISE-AMOUNT   PIC 9(9)V99 VALUE ZERO.
+       01 WS-MIN-EXPECTED-COUNT  PIC 9(5) VALUE ZERO.
+       01 WS-MIN-EXPECTED-AMOUNT PIC 9(9)V99 VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * NEWEMPFILE.DAT is written under a work name and only promoted
+      * (renamed) over the real file once 0900-RECONCILE-CONTROL-TOTALS
+      * has passed, so a run that halts on a control-total failure
+      * leaves the last known-good NEWEMPFILE.DAT untouched instead of
+      * overwriting it with a partial file.
+      *----------------------------------------------------------------
+       01 WS-NEWEMP-TMP-NAME   PIC X(20) VALUE "NEWEMPFILE.TMP".
+       01 WS-NEWEMP-FINAL-NAME PIC X(20) VALUE "NEWEMPFILE.DAT".
+       01 WS-DELETE-STATUS     PIC S9(9) COMP-5 VALUE ZERO.
+       01 WS-RENAME-STATUS     PIC S9(9) COMP-5 VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Checkpoint/restart: every N records the last EMPLOYEEID
+      * processed (with the running count/amount) is saved off, so an
+      * abend mid-run can resume from there instead of reprocessing
+      * employees who already got their raise written.
+      *----------------------------------------------------------------
+       01 WS-RESTART-STATUS      PIC XX VALUE '00'.
+       01 WS-RESTART-MODE        PIC X VALUE 'N'.
+          88 RESTARTING VALUE 'Y'.
+       01 WS-RESTART-EMPLOYEEID  PIC 9(7) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+       01 WS-CHECKPOINT-COUNTER  PIC 9(4) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Restart record is built up here field by field and moved to
+      * RESTART-RECORD as a single group so the write always carries
+      * every field, however many pieces went into assembling it, and
+      * read back the same way into these fields off of one MOVE. The
+      * equity table travels with the checkpoint so a restarted run's
+      * pay-equity report still reflects employees processed before
+      * the checkpoint, not just the ones re-read after it.
+      *----------------------------------------------------------------
+       01 WS-RESTART-RECORD-AREA.
+          05 WS-RS-EMPLOYEEID  PIC 9(7).
+          05 WS-RS-COUNT       PIC 9(5).
+          05 WS-RS-AMOUNT      PIC 9(9)V99.
+          05 WS-RS-EQUITY-ENTRIES PIC 9(3).
+          05 WS-RS-EQUITY-TABLE.
+             10 WS-RS-EQUITY-ENTRY OCCURS 50 TIMES.
+                15 WS-RS-EQ-DEPARTMENT     PIC X(30).
+                15 WS-RS-EQ-MALE-COUNT     PIC 9(5).
+                15 WS-RS-EQ-MALE-TOTAL     PIC 9(7)V99.
+                15 WS-RS-EQ-FEMALE-COUNT   PIC 9(5).
+                15 WS-RS-EQ-FEMALE-TOTAL   PIC 9(7)V99.
+                15 WS-RS-EQ-OTHER-COUNT    PIC 9(5).
+                15 WS-RS-EQ-OTHER-TOTAL    PIC 9(7)V99.
+
+      *----------------------------------------------------------------
+      * Basic data-entry validation, so a zero rate, an impossible
+      * STARTDATE, or a bad HOURSWORKED doesn't sail through and get
+      * a raise applied along with everyone else.
+      *----------------------------------------------------------------
+       01 WS-VALID-RECORD PIC X VALUE 'Y'.
+          88 VALID-RECORD VALUE 'Y'.
+       01 WS-REJECT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-REJECT-CODE  PIC X(4).
+       01 WS-REJECT-TEXT  PIC X(40).
+
+      *----------------------------------------------------------------
+      * Optional control-card override: RAISEPARM.DAT lets this year's
+      * flat percentage and per-employee dollar cap be set without a
+      * code change. If it is absent, the department/tenure tiers in
+      * 0220-DETERMINE-RAISE-PERCENT are used with no cap, as before.
+      *----------------------------------------------------------------
+       01 WS-PARM-STATUS         PIC XX VALUE '00'.
+       01 WS-OVERRIDE-PERCENT    PIC 9V999 VALUE ZERO.
+       01 WS-MAX-RAISE-CAP       PIC 9(4)V99 VALUE ZERO.
+
+       01 WS-RUN-DATE.
+          05 WS-RUN-YEAR  PIC 9(4).
+          05 WS-RUN-MONTH PIC 9(2).
+          05 WS-RUN-DAY   PIC 9(2).
+
+      *----------------------------------------------------------------
+      * Job-log entry for this run, appended to the shared JOBLOG.DAT
+      * at start-up and again when the run ends, successfully or not.
+      *----------------------------------------------------------------
+       01 WS-JOBLOG-FILE-STATUS PIC XX VALUE '00'.
+       01 WS-JOBLOG-RUN-STATUS  PIC X(10) VALUE SPACES.
+       01 WS-JOBLOG-START-TIME  PIC 9(8) VALUE ZERO.
+       01 WS-JOBLOG-END-TIME    PIC 9(8) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Job-log record is built up here field by field and moved to
+      * JOBLOG-RECORD as a single group so the write always carries
+      * every field, however many pieces went into assembling it.
+      *----------------------------------------------------------------
+       01 WS-JOBLOG-RECORD-AREA.
+          05 WS-JL-JOB-NAME         PIC X(15).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 WS-JL-START-TIME-OUT   PIC 9(8).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 WS-JL-END-TIME-OUT     PIC 9(8).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 WS-JL-RECORD-COUNT-OUT PIC ZZZZZZ9.
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 WS-JL-STATUS-OUT       PIC X(10).
+
+      *----------------------------------------------------------------
+      * Pay-equity accumulator: one entry per DEPARTMENT seen in the
+      * run, holding post-raise rate counts/totals by GENDER so HR can
+      * see average pay by gender within department after every cycle.
+      *----------------------------------------------------------------
+       01 WS-EQUITY-ENTRY-COUNT PIC 9(3) VALUE 0.
+       01 WS-EQUITY-TABLE-MAX   PIC 9(3) VALUE 50.
+       01 WS-EQUITY-TABLE.
+          05 WS-EQUITY-ENTRY OCCURS 50 TIMES INDEXED BY EQ-IDX.
+             10 EQ-DEPARTMENT     PIC X(30).
+             10 EQ-MALE-COUNT     PIC 9(5).
+             10 EQ-MALE-TOTAL     PIC 9(7)V99.
+             10 EQ-FEMALE-COUNT   PIC 9(5).
+             10 EQ-FEMALE-TOTAL   PIC 9(7)V99.
+             10 EQ-OTHER-COUNT    PIC 9(5).
+             10 EQ-OTHER-TOTAL    PIC 9(7)V99.
+
+       01 WS-EQUITY-WORK.
+          05 EQ-FOUND-IDX      PIC 9(3).
+          05 EQ-MALE-AVERAGE   PIC 9(6)V99.
+          05 EQ-FEMALE-AVERAGE PIC 9(6)V99.
+          05 EQ-OTHER-AVERAGE  PIC 9(6)V99.
+
+       01 EQUITY-HEADING-1 PIC X(80)
+          VALUE "PAY EQUITY AUDIT - AVG RATE BY GENDER/DEPARTMENT".
+       01 EQUITY-HEADING-2 PIC X(80) VALUE ALL "=".
+       01 EQUITY-COLUMN-LINE.
+          05 FILLER PIC X(30) VALUE "DEPARTMENT".
+          05 FILLER PIC X(14) VALUE "AVG MALE RATE".
+          05 FILLER PIC X(2)  VALUE SPACES.
+          05 FILLER PIC X(14) VALUE "AVG FML RATE".
+          05 FILLER PIC X(2)  VALUE SPACES.
+          05 FILLER PIC X(14) VALUE "AVG OTH RATE".
+
+       01 EQUITY-DETAIL-LINE.
+          05 EQ-DET-DEPARTMENT PIC X(30).
+          05 EQ-DET-MALE-AVG   PIC ZZZ,ZZ9.99.
+          05 FILLER            PIC X(9) VALUE SPACES.
+          05 EQ-DET-FEMALE-AVG PIC ZZZ,ZZ9.99.
+          05 FILLER            PIC X(9) VALUE SPACES.
+          05 EQ-DET-OTHER-AVG  PIC ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
        0100-READ-EMPLOYEES.
           OPEN INPUT EMPLOYEEFILE
-          OPEN OUTPUT NEWEMPFILE
           INITIALIZE WS-EMPLOYEE-COUNT
+          INITIALIZE WS-TOTAL-RAISE-AMOUNT
+          INITIALIZE WS-EQUITY-ENTRY-COUNT
+          INITIALIZE WS-EQUITY-TABLE
+          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+          ACCEPT WS-JOBLOG-START-TIME FROM TIME
+          PERFORM 0110-READ-PRIOR-CONTROL
+          PERFORM 0120-CHECK-RESTART
+          PERFORM 0130-READ-PARAMETERS
+
+          IF RESTARTING
+             OPEN EXTEND NEWEMPFILE
+          ELSE
+             OPEN OUTPUT NEWEMPFILE
+          END-IF
+          OPEN EXTEND RAISEHISTFILE
+          IF RESTARTING
+             OPEN EXTEND REJECTFILE
+          ELSE
+             OPEN OUTPUT REJECTFILE
+          END-IF
 
           READ EMPLOYEEFILE
              AT END SET ENDOFFILE TO TRUE
           END-READ
           PERFORM UNTIL ENDOFFILE
-             PERFORM 0200-PROCESS-EMPLOYEE
+             IF RESTARTING AND EMPLOYEEID NOT > WS-RESTART-EMPLOYEEID
+                CONTINUE
+             ELSE
+                PERFORM 0195-VALIDATE-EMPLOYEE
+                IF VALID-RECORD
+                   PERFORM 0200-PROCESS-EMPLOYEE
+                ELSE
+                   PERFORM 0198-WRITE-REJECT
+                END-IF
+                ADD 1 TO WS-CHECKPOINT-COUNTER
+                IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 0260-WRITE-CHECKPOINT
+                   MOVE ZERO TO WS-CHECKPOINT-COUNTER
+                END-IF
+             END-IF
              READ EMPLOYEEFILE
                 AT END SET ENDOFFILE TO TRUE
                 NOT AT END MOVE '00' TO WS-FILE-STATUS
@@ -71,9 +360,155 @@
 
        0100-END.
 
+      *----------------------------------------------------------------
+      * A non-zero checkpoint left behind by an earlier abend means we
+      * pick up right after that EMPLOYEEID instead of starting over;
+      * a cleared (zero) checkpoint means the last run finished clean.
+      *----------------------------------------------------------------
+       0120-CHECK-RESTART.
+          OPEN INPUT RESTARTFILE
+          IF WS-RESTART-STATUS = '00'
+             READ RESTARTFILE
+                AT END CONTINUE
+                NOT AT END
+                   MOVE RESTART-RECORD TO WS-RESTART-RECORD-AREA
+                   IF WS-RS-EMPLOYEEID > ZERO
+                      SET RESTARTING TO TRUE
+                      MOVE WS-RS-EMPLOYEEID TO WS-RESTART-EMPLOYEEID
+                      MOVE WS-RS-COUNT TO WS-EMPLOYEE-COUNT
+                      MOVE WS-RS-AMOUNT TO WS-TOTAL-RAISE-AMOUNT
+                      MOVE WS-RS-EQUITY-ENTRIES TO WS-EQUITY-ENTRY-COUNT
+                      MOVE WS-RS-EQUITY-TABLE TO WS-EQUITY-TABLE
+                      DISPLAY "RESUMING RAISE RUN AFTER EMPLOYEEID: "
+                         WS-RESTART-EMPLOYEEID
+                   END-IF
+             END-READ
+             CLOSE RESTARTFILE
+          END-IF.
+
+       0120-END.
+
+      *----------------------------------------------------------------
+      * Pull the record count and total raise dollars from the last
+      * successful run so 0900-RECONCILE-CONTROL-TOTALS has something
+      * to check this run against. No prior control record just means
+      * this is the first time the job has ever run.
+      *----------------------------------------------------------------
+       0110-READ-PRIOR-CONTROL.
+          OPEN INPUT RAISECTLFILE
+          IF WS-CTL-STATUS = '00'
+             READ RAISECTLFILE
+                AT END MOVE 'N' TO WS-PRIOR-CONTROL-FOUND
+                NOT AT END
+                   MOVE 'Y' TO WS-PRIOR-CONTROL-FOUND
+                   MOVE CTL-EMPLOYEE-COUNT TO WS-PRIOR-EMPLOYEE-COUNT
+                   MOVE CTL-RAISE-AMOUNT TO WS-PRIOR-RAISE-AMOUNT
+             END-READ
+             CLOSE RAISECTLFILE
+          ELSE
+             MOVE 'N' TO WS-PRIOR-CONTROL-FOUND
+          END-IF.
+
+       0110-END.
+
+      *----------------------------------------------------------------
+      * Load this cycle's flat-percentage override and per-employee
+      * raise cap from the control card, if one has been supplied.
+      *----------------------------------------------------------------
+       0130-READ-PARAMETERS.
+          MOVE ZERO TO WS-OVERRIDE-PERCENT
+          MOVE ZERO TO WS-MAX-RAISE-CAP
+          OPEN INPUT RAISEPARMFILE
+          IF WS-PARM-STATUS = '00'
+             READ RAISEPARMFILE
+                AT END CONTINUE
+                NOT AT END
+                   MOVE PARM-OVERRIDE-PERCENT TO WS-OVERRIDE-PERCENT
+                   MOVE PARM-MAX-RAISE-CAP TO WS-MAX-RAISE-CAP
+             END-READ
+             CLOSE RAISEPARMFILE
+          END-IF.
+
+       0130-END.
+
+      *----------------------------------------------------------------
+      * A record is rejected (not given a raise, not written to
+      * NEWEMPFILE.DAT) if the rate is zero, STARTDATE is impossible,
+      * or HOURSWORKED is out of range.
+      *----------------------------------------------------------------
+       0195-VALIDATE-EMPLOYEE.
+          MOVE 'Y' TO WS-VALID-RECORD
+          MOVE SPACES TO WS-REJECT-CODE
+          MOVE SPACES TO WS-REJECT-TEXT
+
+          IF HOURLYRATE = ZERO
+             MOVE 'N' TO WS-VALID-RECORD
+             MOVE 'RT01' TO WS-REJECT-CODE
+             MOVE "ZERO HOURLY RATE" TO WS-REJECT-TEXT
+          END-IF
+
+          IF WS-VALID-RECORD = 'Y'
+             IF START-MONTH NOT NUMERIC OR START-MONTH < 1
+                OR START-MONTH > 12
+                MOVE 'N' TO WS-VALID-RECORD
+                MOVE 'DT01' TO WS-REJECT-CODE
+                MOVE "INVALID START MONTH" TO WS-REJECT-TEXT
+             END-IF
+          END-IF
+
+          IF WS-VALID-RECORD = 'Y'
+             IF START-DAY NOT NUMERIC OR START-DAY < 1 OR START-DAY > 31
+                MOVE 'N' TO WS-VALID-RECORD
+                MOVE 'DT02' TO WS-REJECT-CODE
+                MOVE "INVALID START DAY" TO WS-REJECT-TEXT
+             END-IF
+          END-IF
+
+          IF WS-VALID-RECORD = 'Y'
+             IF START-YEAR NOT NUMERIC OR START-YEAR < 1900
+                OR START-YEAR > WS-RUN-YEAR
+                MOVE 'N' TO WS-VALID-RECORD
+                MOVE 'DT03' TO WS-REJECT-CODE
+                MOVE "INVALID START YEAR" TO WS-REJECT-TEXT
+             END-IF
+          END-IF
+
+          IF WS-VALID-RECORD = 'Y'
+             IF HOURSWORKED NOT NUMERIC OR HOURSWORKED > 999
+                MOVE 'N' TO WS-VALID-RECORD
+                MOVE 'HW01' TO WS-REJECT-CODE
+                MOVE "HOURSWORKED OUT OF RANGE" TO WS-REJECT-TEXT
+             END-IF
+          END-IF.
+
+       0195-END.
+
+       0198-WRITE-REJECT.
+          MOVE EMPLOYEEID TO REJ-EMPLOYEEID
+          MOVE WS-REJECT-CODE TO REJ-REASON-CODE
+          MOVE WS-REJECT-TEXT TO REJ-REASON-TEXT
+          WRITE REJECT-RECORD
+          ADD 1 TO WS-REJECT-COUNT.
+
+       0198-END.
+
        0200-PROCESS-EMPLOYEE.
-          ADD 3 TO HOURLYRATE GIVING WS-RAISE-AMOUNT
-          COMPUTE WS-NEW-HOURLY-RATE = HOURLYRATE + (HOURLYRATE * WS-RAISE-AMOUNT / 100)
+          PERFORM 0210-COMPUTE-TENURE-YEARS
+          PERFORM 0220-DETERMINE-RAISE-PERCENT
+
+          IF WS-OVERRIDE-PERCENT > ZERO
+             MOVE WS-OVERRIDE-PERCENT TO WS-RAISE-PERCENT
+          END-IF
+
+          COMPUTE WS-RAISE-AMOUNT = HOURLYRATE * WS-RAISE-PERCENT / 100
+
+          IF WS-MAX-RAISE-CAP > ZERO
+             IF WS-RAISE-AMOUNT > WS-MAX-RAISE-CAP
+                MOVE WS-MAX-RAISE-CAP TO WS-RAISE-AMOUNT
+             END-IF
+          END-IF
+
+          COMPUTE WS-NEW-HOURLY-RATE = HOURLYRATE + WS-RAISE-AMOUNT
 
           MOVE EMPDATA TO NEW-EMP-DATA
           MOVE WS-NEW-HOURLY-RATE TO NEW-HOURLY-RATE
@@ -82,12 +517,317 @@
 
           WRITE NEWEMPLOYEE
           ADD 1 TO WS-EMPLOYEE-COUNT
+          ADD WS-RAISE-AMOUNT TO WS-TOTAL-RAISE-AMOUNT
+
+          PERFORM 0230-ACCUMULATE-EQUITY-DATA
+          PERFORM 0240-WRITE-RAISE-HISTORY.
+
+       0200-END.
+
+       0210-COMPUTE-TENURE-YEARS.
+          COMPUTE WS-TENURE-YEARS = WS-RUN-YEAR - START-YEAR
+          IF WS-RUN-MONTH < START-MONTH
+             OR (WS-RUN-MONTH = START-MONTH AND WS-RUN-DAY < START-DAY)
+             SUBTRACT 1 FROM WS-TENURE-YEARS
+          END-IF
+          IF WS-TENURE-YEARS < 0
+             MOVE 0 TO WS-TENURE-YEARS
+          END-IF.
+
+       0210-END.
+
+      *----------------------------------------------------------------
+      * Raise tiers are negotiated per department, so each department
+      * scales its percentage off years of service (STARTDATE) rather
+      * than everyone getting the same flat bump.
+      *----------------------------------------------------------------
+       0220-DETERMINE-RAISE-PERCENT.
+          EVALUATE DEPARTMENT
+             WHEN "SALES"
+                EVALUATE TRUE
+                   WHEN WS-TENURE-YEARS >= 10
+                      MOVE 8.000 TO WS-RAISE-PERCENT
+                   WHEN WS-TENURE-YEARS >= 5
+                      MOVE 5.500 TO WS-RAISE-PERCENT
+                   WHEN WS-TENURE-YEARS >= 2
+                      MOVE 3.500 TO WS-RAISE-PERCENT
+                   WHEN OTHER
+                      MOVE 2.000 TO WS-RAISE-PERCENT
+                END-EVALUATE
+             WHEN "ENGINEERING"
+                EVALUATE TRUE
+                   WHEN WS-TENURE-YEARS >= 10
+                      MOVE 9.000 TO WS-RAISE-PERCENT
+                   WHEN WS-TENURE-YEARS >= 5
+                      MOVE 6.000 TO WS-RAISE-PERCENT
+                   WHEN WS-TENURE-YEARS >= 2
+                      MOVE 4.000 TO WS-RAISE-PERCENT
+                   WHEN OTHER
+                      MOVE 2.500 TO WS-RAISE-PERCENT
+                END-EVALUATE
+             WHEN "SUPPORT"
+                EVALUATE TRUE
+                   WHEN WS-TENURE-YEARS >= 10
+                      MOVE 6.500 TO WS-RAISE-PERCENT
+                   WHEN WS-TENURE-YEARS >= 5
+                      MOVE 4.500 TO WS-RAISE-PERCENT
+                   WHEN WS-TENURE-YEARS >= 2
+                      MOVE 3.000 TO WS-RAISE-PERCENT
+                   WHEN OTHER
+                      MOVE 2.000 TO WS-RAISE-PERCENT
+                END-EVALUATE
+             WHEN OTHER
+                EVALUATE TRUE
+                   WHEN WS-TENURE-YEARS >= 10
+                      MOVE 7.000 TO WS-RAISE-PERCENT
+                   WHEN WS-TENURE-YEARS >= 5
+                      MOVE 5.000 TO WS-RAISE-PERCENT
+                   WHEN WS-TENURE-YEARS >= 2
+                      MOVE 3.000 TO WS-RAISE-PERCENT
+                   WHEN OTHER
+                      MOVE 2.000 TO WS-RAISE-PERCENT
+                END-EVALUATE
+          END-EVALUATE.
+
+       0220-END.
+
+      *----------------------------------------------------------------
+      * Append-only audit trail: what this employee's rate was before
+      * and after the raise, so pay history survives without needing
+      * to restore an old backup of NEWEMPFILE.DAT.
+      *----------------------------------------------------------------
+       0240-WRITE-RAISE-HISTORY.
+          MOVE EMPLOYEEID TO RH-EMPLOYEEID
+          MOVE HOURLYRATE TO RH-OLD-RATE
+          MOVE WS-NEW-HOURLY-RATE TO RH-NEW-RATE
+          MOVE WS-RAISE-PERCENT TO RH-RAISE-PCT
+          MOVE WS-RUN-DATE TO RH-RUN-DATE
+          WRITE RAISE-HIST-RECORD.
+
+       0240-END.
+
+      *----------------------------------------------------------------
+      * Save the last EMPLOYEEID read, and the running count and raise
+      * dollars as of the last one actually processed, so a restart
+      * can pick up here. The position marker advances on a rejected
+      * record too - otherwise a crash shortly after a run of rejects
+      * would leave the checkpoint behind them, and a restart would
+      * re-read and re-reject the same EMPLOYEEIDs into REJECTS.DAT.
+      *----------------------------------------------------------------
+       0260-WRITE-CHECKPOINT.
+          MOVE EMPLOYEEID TO WS-RS-EMPLOYEEID
+          MOVE WS-EMPLOYEE-COUNT TO WS-RS-COUNT
+          MOVE WS-TOTAL-RAISE-AMOUNT TO WS-RS-AMOUNT
+          MOVE WS-EQUITY-ENTRY-COUNT TO WS-RS-EQUITY-ENTRIES
+          MOVE WS-EQUITY-TABLE TO WS-RS-EQUITY-TABLE
+          OPEN OUTPUT RESTARTFILE
+          MOVE WS-RESTART-RECORD-AREA TO RESTART-RECORD
+          WRITE RESTART-RECORD
+          CLOSE RESTARTFILE.
+
+       0260-END.
+
+      *----------------------------------------------------------------
+      * A clean finish means there is nothing left to restart from -
+      * clear the checkpoint so the next run starts at the beginning.
+      *----------------------------------------------------------------
+       0270-CLEAR-CHECKPOINT.
+          INITIALIZE WS-RESTART-RECORD-AREA
+          OPEN OUTPUT RESTARTFILE
+          MOVE WS-RESTART-RECORD-AREA TO RESTART-RECORD
+          WRITE RESTART-RECORD
+          CLOSE RESTARTFILE.
+
+       0270-END.
+
+      *----------------------------------------------------------------
+      * Locate (or add) this employee's department in the equity
+      * table, then roll the post-raise rate into the right gender
+      * bucket for that department.
+      *----------------------------------------------------------------
+       0230-ACCUMULATE-EQUITY-DATA.
+          PERFORM 0235-FIND-OR-ADD-DEPARTMENT
+
+          EVALUATE GENDER
+             WHEN "M"
+                ADD 1 TO EQ-MALE-COUNT(EQ-FOUND-IDX)
+                ADD WS-NEW-HOURLY-RATE TO EQ-MALE-TOTAL(EQ-FOUND-IDX)
+             WHEN "F"
+                ADD 1 TO EQ-FEMALE-COUNT(EQ-FOUND-IDX)
+                ADD WS-NEW-HOURLY-RATE TO EQ-FEMALE-TOTAL(EQ-FOUND-IDX)
+             WHEN OTHER
+                ADD 1 TO EQ-OTHER-COUNT(EQ-FOUND-IDX)
+                ADD WS-NEW-HOURLY-RATE TO EQ-OTHER-TOTAL(EQ-FOUND-IDX)
+          END-EVALUATE.
+
+       0230-END.
+
+       0235-FIND-OR-ADD-DEPARTMENT.
+          MOVE ZERO TO EQ-FOUND-IDX
+          SET EQ-IDX TO 1
+          PERFORM UNTIL EQ-IDX > WS-EQUITY-ENTRY-COUNT
+             IF EQ-DEPARTMENT(EQ-IDX) = DEPARTMENT
+                MOVE EQ-IDX TO EQ-FOUND-IDX
+                SET EQ-IDX TO WS-EQUITY-ENTRY-COUNT
+             END-IF
+             SET EQ-IDX UP BY 1
+          END-PERFORM
+
+          IF EQ-FOUND-IDX = ZERO
+             IF WS-EQUITY-ENTRY-COUNT < WS-EQUITY-TABLE-MAX
+                ADD 1 TO WS-EQUITY-ENTRY-COUNT
+                SET EQ-IDX TO WS-EQUITY-ENTRY-COUNT
+                MOVE DEPARTMENT TO EQ-DEPARTMENT(EQ-IDX)
+                MOVE WS-EQUITY-ENTRY-COUNT TO EQ-FOUND-IDX
+             ELSE
+                DISPLAY "WARNING: equity table full at "
+                   WS-EQUITY-TABLE-MAX
+                   " departments, " DEPARTMENT
+                   " omitted from pay equity report"
+             END-IF
+          END-IF.
+
+       0235-END.
+
+      *----------------------------------------------------------------
+      * Companion report: average post-raise rate by gender within
+      * each department, so HR can catch pay-equity drift right after
+      * the raise cycle instead of a year later.
+      *----------------------------------------------------------------
+       0400-PRINT-EQUITY-REPORT.
+          OPEN OUTPUT EQUITYFILE
+          MOVE EQUITY-HEADING-1 TO EQUITY-LINE
+          WRITE EQUITY-LINE
+          MOVE EQUITY-HEADING-2 TO EQUITY-LINE
+          WRITE EQUITY-LINE
+          MOVE EQUITY-COLUMN-LINE TO EQUITY-LINE
+          WRITE EQUITY-LINE
+
+          SET EQ-IDX TO 1
+          PERFORM UNTIL EQ-IDX > WS-EQUITY-ENTRY-COUNT
+             MOVE ZERO TO EQ-MALE-AVERAGE
+             MOVE ZERO TO EQ-FEMALE-AVERAGE
+             MOVE ZERO TO EQ-OTHER-AVERAGE
+             IF EQ-MALE-COUNT(EQ-IDX) > ZERO
+                COMPUTE EQ-MALE-AVERAGE =
+                   EQ-MALE-TOTAL(EQ-IDX) / EQ-MALE-COUNT(EQ-IDX)
+             END-IF
+             IF EQ-FEMALE-COUNT(EQ-IDX) > ZERO
+                COMPUTE EQ-FEMALE-AVERAGE =
+                   EQ-FEMALE-TOTAL(EQ-IDX) / EQ-FEMALE-COUNT(EQ-IDX)
+             END-IF
+             IF EQ-OTHER-COUNT(EQ-IDX) > ZERO
+                COMPUTE EQ-OTHER-AVERAGE =
+                   EQ-OTHER-TOTAL(EQ-IDX) / EQ-OTHER-COUNT(EQ-IDX)
+             END-IF
+
+             MOVE EQ-DEPARTMENT(EQ-IDX) TO EQ-DET-DEPARTMENT
+             MOVE EQ-MALE-AVERAGE TO EQ-DET-MALE-AVG
+             MOVE EQ-FEMALE-AVERAGE TO EQ-DET-FEMALE-AVG
+             MOVE EQ-OTHER-AVERAGE TO EQ-DET-OTHER-AVG
+             MOVE EQUITY-DETAIL-LINE TO EQUITY-LINE
+             WRITE EQUITY-LINE
+
+             SET EQ-IDX UP BY 1
+          END-PERFORM
+
+          CLOSE EQUITYFILE.
+
+       0400-END.
+
+      *----------------------------------------------------------------
+      * Guard against a truncated EMPFILE.DAT or a stale rerun: if
+      * this run processed far fewer employees or far less raise
+      * dollars than the last successful run, stop and say so loudly
+      * rather than let a partial NEWEMPFILE.DAT quietly go to payroll.
+      * The prior run's control totals are only rolled forward when
+      * this check passes.
+      *----------------------------------------------------------------
+       0900-RECONCILE-CONTROL-TOTALS.
+          IF PRIOR-CONTROL-FOUND
+             COMPUTE WS-MIN-EXPECTED-COUNT =
+                WS-PRIOR-EMPLOYEE-COUNT * 0.5
+             COMPUTE WS-MIN-EXPECTED-AMOUNT =
+                WS-PRIOR-RAISE-AMOUNT * 0.5
+             IF WS-EMPLOYEE-COUNT < WS-MIN-EXPECTED-COUNT
+                OR WS-TOTAL-RAISE-AMOUNT < WS-MIN-EXPECTED-AMOUNT
+                DISPLAY "*********************************************"
+                DISPLAY "* RAISE BATCH HALTED - CONTROL TOTAL FAILURE *"
+                DISPLAY "*********************************************"
+                DISPLAY "PRIOR EMPLOYEE COUNT: " WS-PRIOR-EMPLOYEE-COUNT
+                DISPLAY "THIS RUN COUNT:       " WS-EMPLOYEE-COUNT
+                DISPLAY "PRIOR RAISE AMOUNT:   " WS-PRIOR-RAISE-AMOUNT
+                DISPLAY "THIS RUN AMOUNT:      " WS-TOTAL-RAISE-AMOUNT
+                DISPLAY "EMPFILE.DAT MAY BE TRUNCATED OR THIS JOB WAS"
+                DISPLAY "ALREADY RUN - INVESTIGATE BEFORE RESUBMITTING."
+                CLOSE EMPLOYEEFILE, NEWEMPFILE, RAISEHISTFILE
+                CLOSE REJECTFILE
+                MOVE "FAILED" TO WS-JOBLOG-RUN-STATUS
+                PERFORM 0960-WRITE-JOB-LOG
+                STOP RUN RETURNING 16
+             END-IF
+          END-IF.
+
+       0900-END.
+
+       0950-WRITE-CONTROL-RECORD.
+          MOVE WS-EMPLOYEE-COUNT TO CTL-EMPLOYEE-COUNT
+          MOVE WS-TOTAL-RAISE-AMOUNT TO CTL-RAISE-AMOUNT
+          OPEN OUTPUT RAISECTLFILE
+          WRITE RAISE-CONTROL-RECORD
+          CLOSE RAISECTLFILE.
+
+       0950-END.
+
+      *----------------------------------------------------------------
+      * Promotes the work file to NEWEMPFILE.DAT now that the control
+      * totals above have passed. Only reached from a clean end of job,
+      * so a run halted by 0900-RECONCILE-CONTROL-TOTALS never gets
+      * here and the prior NEWEMPFILE.DAT is left exactly as it was.
+      *----------------------------------------------------------------
+       0955-PROMOTE-NEWEMPFILE.
+          CALL "CBL_DELETE_FILE" USING WS-NEWEMP-FINAL-NAME
+             RETURNING WS-DELETE-STATUS
+          CALL "CBL_RENAME_FILE" USING WS-NEWEMP-TMP-NAME
+             WS-NEWEMP-FINAL-NAME
+             RETURNING WS-RENAME-STATUS.
+
+       0955-END.
+
+      *----------------------------------------------------------------
+      * Appends this run's start/end time, record count, and status to
+      * the shared JOBLOG.DAT so the whole batch window can be reviewed
+      * after the fact. A missing JOBLOG.DAT just means this is the
+      * first run to ever log to it, so it is created on the spot.
+      *----------------------------------------------------------------
+       0960-WRITE-JOB-LOG.
+          ACCEPT WS-JOBLOG-END-TIME FROM TIME
+          OPEN EXTEND JOBLOGFILE
+          IF WS-JOBLOG-FILE-STATUS NOT = "00"
+             OPEN OUTPUT JOBLOGFILE
+          END-IF
+          MOVE "EMPLOYEERAISE" TO WS-JL-JOB-NAME
+          MOVE WS-JOBLOG-START-TIME TO WS-JL-START-TIME-OUT
+          MOVE WS-JOBLOG-END-TIME TO WS-JL-END-TIME-OUT
+          MOVE WS-EMPLOYEE-COUNT TO WS-JL-RECORD-COUNT-OUT
+          MOVE WS-JOBLOG-RUN-STATUS TO WS-JL-STATUS-OUT
+          MOVE WS-JOBLOG-RECORD-AREA TO JOBLOG-RECORD
+          WRITE JOBLOG-RECORD
+          CLOSE JOBLOGFILE.
 
-          GO TO 0200-PROCESS-EMPLOYEE.
+       0960-END.
 
        9000-END-PROGRAM.
-          CLOSE EMPLOYEEFILE, NEWEMPFILE
+          PERFORM 0900-RECONCILE-CONTROL-TOTALS
+          PERFORM 0950-WRITE-CONTROL-RECORD
+          PERFORM 0270-CLEAR-CHECKPOINT
+          PERFORM 0400-PRINT-EQUITY-REPORT
+          CLOSE EMPLOYEEFILE, NEWEMPFILE, RAISEHISTFILE, REJECTFILE
+          PERFORM 0955-PROMOTE-NEWEMPFILE
+          MOVE "COMPLETED" TO WS-JOBLOG-RUN-STATUS
+          PERFORM 0960-WRITE-JOB-LOG
           DISPLAY "Number of employees processed: " WS-EMPLOYEE-COUNT
+          DISPLAY "Number of employees rejected:  " WS-REJECT-COUNT
           STOP RUN.
 
        END PROGRAM EMPLOYEERAISE.
\ No newline at end of file

@@ -4,37 +4,55 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT ACMEFILE ASSIGN TO "ACME.DAT"
+       SELECT SOURCELISTFILE ASSIGN TO "SOURCELIST.DAT"
           ORGANIZATION IS LINE SEQUENTIAL
-          FILE STATUS IS ACME-FILE-STATUS.
+          FILE STATUS IS SOURCELIST-FILE-STATUS.
 
-       SELECT FUSESINCFILE ASSIGN TO "FUSESINC.DAT"
+       SELECT SOURCEFILE ASSIGN TO DYNAMIC WS-SOURCE-FILE-NAME
           ORGANIZATION IS LINE SEQUENTIAL
-          FILE STATUS IS FUSESINC-FILE-STATUS.
+          FILE STATUS IS SOURCE-FILE-STATUS.
 
        SELECT MERGEDFILE ASSIGN TO "MERGED.DAT"
           ORGANIZATION IS LINE SEQUENTIAL
           FILE STATUS IS MERGED-FILE-STATUS.
 
+       SELECT SORTWORKFILE ASSIGN TO "SORTWORK.DAT".
+
        SELECT SORTEDFILE ASSIGN TO "SORTED.DAT"
           ORGANIZATION IS LINE SEQUENTIAL.
 
        SELECT REPORTFILE ASSIGN TO "EMPLOYEES_REPORT.TXT"
           ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT DUPEFILE ASSIGN TO "DUPESSN.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RESTARTFILE ASSIGN TO "MERGERESTART.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-RESTART-STATUS.
+
+       SELECT JOBLOGFILE ASSIGN TO "JOBLOG.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       FD ACMEFILE.
-       01 ACME-EMPLOYEE-RECORD.
-          02 ACME-EMPLOYEE-ID PIC 9(7).
-          02 ACME-EMPLOYEE-NAME PIC X(20).
-          02 ACME-SSN PIC X(9).
-
-       FD FUSESINCFILE.
-       01 FUSESINC-EMPLOYEE-RECORD.
-          02 FUSESINC-EMPLOYEE-ID PIC 9(7).
-          02 FUSESINC-EMPLOYEE-NAME PIC X(20).
-          02 FUSESINC-SSN PIC X(9).
+       SD SORTWORKFILE.
+       01 SORT-EMPLOYEE-RECORD.
+          02 SORT-EMPLOYEE-ID PIC 9(7).
+          02 SORT-EMPLOYEE-NAME PIC X(20).
+          02 SORT-SSN PIC X(9).
+
+       FD SOURCELISTFILE.
+       01 SOURCE-LIST-RECORD.
+          02 SOURCE-LIST-FILE-NAME PIC X(20).
+          02 SOURCE-LIST-COMPANY-CODE PIC X(8).
+
+       FD SOURCEFILE.
+       01 SOURCE-EMPLOYEE-RECORD.
+          02 SOURCE-EMPLOYEE-ID PIC 9(7).
+          02 SOURCE-EMPLOYEE-NAME PIC X(20).
+          02 SOURCE-SSN PIC X(9).
 
        FD MERGEDFILE.
        01 MERGED-EMPLOYEE-RECORD.
@@ -51,63 +69,655 @@
        FD REPORTFILE.
        01 REPORT-LINE PIC X(80).
 
+       FD DUPEFILE.
+       01 DUPE-LINE PIC X(80).
+
+       FD RESTARTFILE.
+       01 RESTART-RECORD.
+          05 RESTART-LAST-SOURCE-CODE PIC X(8).
+          05 RESTART-SOURCE-ENTRIES   PIC 9(3).
+          05 RESTART-SOURCE-TABLE.
+             10 RESTART-SOURCE-ENTRY OCCURS 20 TIMES.
+                15 RESTART-SOURCE-CODE  PIC X(8).
+                15 RESTART-SOURCE-COUNT PIC 9(5).
+          05 RESTART-INPROGRESS-CODE  PIC X(8).
+          05 RESTART-INPROGRESS-COUNT PIC 9(6).
+
+      *----------------------------------------------------------------
+      * Common job-log record, appended to by every program in the
+      * batch suite so the whole night's window can be reviewed after
+      * the fact instead of relying on console scrollback.
+      *----------------------------------------------------------------
+       FD JOBLOGFILE.
+       01 JOBLOG-RECORD.
+          05 JOBLOG-JOB-NAME        PIC X(15).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 JOBLOG-START-TIME-OUT  PIC 9(8).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 JOBLOG-END-TIME-OUT    PIC 9(8).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 JOBLOG-RECORD-COUNT-OUT PIC ZZZZZZ9.
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 JOBLOG-STATUS-OUT      PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 WS-EMPLOYEE-COUNT PIC 9(5) VALUE ZERO.
-       01 ACME-FILE-STATUS PIC XX.
-       01 FUSESINC-FILE-STATUS PIC XX.
+       01 SOURCELIST-FILE-STATUS PIC XX.
+       01 SOURCE-FILE-STATUS PIC XX.
        01 MERGED-FILE-STATUS PIC XX.
+       01 WS-SOURCE-FILE-NAME PIC X(20).
+       01 WS-SOURCELIST-EOF PIC X VALUE 'N'.
+          88 SOURCELIST-EOF VALUE 'Y'.
+       01 WS-SOURCE-EOF PIC X VALUE 'N'.
+          88 SOURCE-EOF VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * SSNs already written to MERGEDFILE this run, so a person on
+      * both the ACME and FusesInc payrolls during the transition is
+      * caught and held out instead of showing up twice in the report.
+      *----------------------------------------------------------------
+       01 WS-SEEN-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-SEEN-SSN-TABLE-MAX PIC 9(5) VALUE 5000.
+       01 WS-SEEN-SSN-TABLE.
+          05 WS-SEEN-SSN OCCURS 5000 TIMES INDEXED BY SEEN-IDX
+                         PIC X(9).
+       01 WS-DUPE-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-DUPE-FOUND PIC X VALUE 'N'.
+          88 DUPE-FOUND VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * Per-source record counts, keyed by SOURCE-LIST-COMPANY-CODE,
+      * for the reconciliation totals at the end of the merge report.
+      *----------------------------------------------------------------
+       01 WS-SOURCE-COUNT-ENTRIES PIC 9(3) VALUE ZERO.
+       01 WS-SOURCE-COUNT-TABLE-MAX PIC 9(3) VALUE 20.
+       01 WS-SOURCE-COUNT-TABLE.
+          05 WS-SOURCE-COUNT-ENTRY OCCURS 20 TIMES INDEXED BY SRC-IDX.
+             10 SRC-CODE PIC X(8) VALUE SPACES.
+             10 SRC-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-CURRENT-SOURCE-CODE PIC X(8).
+       01 SRC-FOUND-IDX PIC 9(3) VALUE ZERO.
+
+       01 WS-INVALID-SSN-COUNT PIC 9(5) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Restart point for the merge job. A source is checkpointed only
+      * once every one of its records has been folded into MERGEDFILE,
+      * so a bad read on one source's extract doesn't force a rerun of
+      * any source that already finished cleanly.
+      *----------------------------------------------------------------
+       01 WS-RESTART-STATUS       PIC XX VALUE '00'.
+       01 WS-RESTART-MODE         PIC X VALUE 'N'.
+          88 RESTARTING VALUE 'Y'.
+       01 WS-SKIP-SOURCE          PIC X VALUE 'N'.
+          88 SKIP-SOURCE VALUE 'Y'.
+       01 WS-RESTART-SOURCE-CODE  PIC X(8) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * A source that was still being merged when the last run stopped
+      * is checkpointed every WS-CHECKPOINT-INTERVAL records, not just
+      * on completion, so a restart can skip back over the records it
+      * already wrote instead of re-merging them and flagging every one
+      * as a duplicate of itself.
+      *----------------------------------------------------------------
+       01 WS-CHECKPOINT-INTERVAL      PIC 9(4) VALUE 100.
+       01 WS-CHECKPOINT-COUNTER       PIC 9(4) VALUE ZERO.
+       01 WS-SKIP-COUNT               PIC 9(6) VALUE ZERO.
+       01 WS-RESTART-INPROGRESS-CODE  PIC X(8) VALUE SPACES.
+       01 WS-RESTART-INPROGRESS-COUNT PIC 9(6) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Restart record is built up here field by field and moved to
+      * RESTART-RECORD as a single group so the write always carries
+      * every field, however many pieces went into assembling it, and
+      * read back the same way into these fields off of one MOVE.
+      *----------------------------------------------------------------
+       01 WS-RESTART-RECORD-AREA.
+          05 WS-RS-LAST-SOURCE-CODE PIC X(8).
+          05 WS-RS-SOURCE-ENTRIES   PIC 9(3).
+          05 WS-RS-SOURCE-TABLE.
+             10 WS-RS-SOURCE-ENTRY OCCURS 20 TIMES.
+                15 WS-RS-SOURCE-CODE  PIC X(8) VALUE SPACES.
+                15 WS-RS-SOURCE-COUNT PIC 9(5) VALUE ZERO.
+          05 WS-RS-INPROGRESS-CODE  PIC X(8).
+          05 WS-RS-INPROGRESS-COUNT PIC 9(6).
+
+       01 WS-SOURCE-IO-ERROR      PIC X VALUE 'N'.
+          88 SOURCE-IO-ERROR VALUE 'Y'.
+
+       01 DUPE-DETAIL-LINE.
+          05 FILLER          PIC X(20) VALUE "DUPLICATE SSN FOUND:".
+          05 DUPE-SSN-OUT    PIC X(9).
+          05 FILLER          PIC X(4)  VALUE SPACES.
+          05 FILLER          PIC X(11) VALUE "EMP ID: ".
+          05 DUPE-ID-OUT     PIC 9(7).
+          05 FILLER          PIC X(4)  VALUE SPACES.
+          05 DUPE-NAME-OUT   PIC X(20).
+
+       01 INVALID-SSN-LINE.
+          05 FILLER          PIC X(30) VALUE
+             "  *** INVALID SSN FORMAT: ".
+          05 INVALID-SSN-OUT PIC X(9).
+          05 FILLER          PIC X(4)  VALUE " ***".
+
+       01 SOURCE-COUNT-LINE.
+          05 FILLER          PIC X(18) VALUE "  RECORDS FROM ".
+          05 SOURCE-COUNT-CODE-OUT PIC X(8).
+          05 FILLER          PIC X(4)  VALUE ": ".
+          05 SOURCE-COUNT-OUT PIC ZZZZ9.
+
+       01 GRAND-TOTAL-LINE.
+          05 FILLER          PIC X(18) VALUE "  GRAND TOTAL: ".
+          05 GRAND-TOTAL-OUT PIC ZZZZ9.
+
+       01 INVALID-SSN-TOTAL-LINE.
+          05 FILLER          PIC X(24) VALUE "  INVALID SSN RECORDS: ".
+          05 INVALID-SSN-TOTAL-OUT PIC ZZZZ9.
+
+      *----------------------------------------------------------------
+      * Paginates EMPLOYEES_REPORT.TXT: every WS-LINES-PER-PAGE detail
+      * lines the column heading is repeated with the new page number,
+      * instead of one unbroken stream from top to bottom.
+      *----------------------------------------------------------------
+       01 WS-LINE-COUNT       PIC 9(4) VALUE ZERO.
+       01 WS-PAGE-COUNT       PIC 9(4) VALUE 1.
+       01 WS-LINES-PER-PAGE   PIC 9(4) VALUE 50.
+       01 WS-SAVE-REPORT-LINE PIC X(80).
+
+       01 REPORT-HEADING-LINE PIC X(80) VALUE "EMPLOYEES REPORT".
+       01 REPORT-HEADING-RULE PIC X(80) VALUE ALL "=".
+
+       01 PAGE-NUMBER-LINE.
+          05 FILLER          PIC X(6) VALUE "PAGE: ".
+          05 PAGE-NUMBER-OUT PIC ZZZ9.
+
+      *----------------------------------------------------------------
+      * Job-log entry for this run, appended to the shared JOBLOG.DAT
+      * at start-up and again when the run ends, successfully or not.
+      *----------------------------------------------------------------
+       01 WS-JOBLOG-FILE-STATUS PIC XX VALUE '00'.
+       01 WS-JOBLOG-RUN-STATUS  PIC X(10) VALUE SPACES.
+       01 WS-JOBLOG-START-TIME  PIC 9(8) VALUE ZERO.
+       01 WS-JOBLOG-END-TIME    PIC 9(8) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Job-log record is built up here field by field and moved to
+      * JOBLOG-RECORD as a single group so the write always carries
+      * every field, however many pieces went into assembling it.
+      *----------------------------------------------------------------
+       01 WS-JOBLOG-RECORD-AREA.
+          05 WS-JL-JOB-NAME         PIC X(15).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 WS-JL-START-TIME-OUT   PIC 9(8).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 WS-JL-END-TIME-OUT     PIC 9(8).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 WS-JL-RECORD-COUNT-OUT PIC ZZZZZZ9.
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 WS-JL-STATUS-OUT       PIC X(10).
 
        PROCEDURE DIVISION.
        0050-START.
+          ACCEPT WS-JOBLOG-START-TIME FROM TIME
           PERFORM 0100-MERGE-EMPLOYEES
           PERFORM 0200-SORT-MERGED-EMPLOYEES
           PERFORM 0300-GENERATE-REPORT
           PERFORM 9000-END-PROGRAM.
 
-       0100-MERGE-EMPLOYEES.
-          OPEN INPUT ACMEFILE, FUSESINCFILE
-          OPEN OUTPUT MERGEDFILE
-          MOVE ZERO TO WS-EMPLOYEE-COUNT
-          PERFORM UNTIL ACME-FILE-STATUS = "10" AND FUSESINC-FILE-STATUS = "10"
-             READ ACMEFILE
-                AT END MOVE "10" TO ACME-FILE-STATUS
+      *----------------------------------------------------------------
+      * Checks MERGERESTART.DAT for a source code left over from a run
+      * that stopped early. A blank code means the last run finished
+      * cleanly (or none has run yet) and this is a fresh start.
+      *----------------------------------------------------------------
+       0090-CHECK-RESTART.
+          MOVE 'N' TO WS-RESTART-MODE
+          MOVE SPACES TO WS-RESTART-SOURCE-CODE
+          MOVE SPACES TO WS-RESTART-INPROGRESS-CODE
+          MOVE ZERO TO WS-RESTART-INPROGRESS-COUNT
+          OPEN INPUT RESTARTFILE
+          IF WS-RESTART-STATUS = '00'
+             READ RESTARTFILE
+                AT END CONTINUE
                 NOT AT END
-                   MOVE ACME-EMPLOYEE-RECORD TO MERGED-EMPLOYEE-RECORD
-                   WRITE MERGED-EMPLOYEE-RECORD
-                   ADD 1 TO WS-EMPLOYEE-COUNT
+                   MOVE RESTART-RECORD TO WS-RESTART-RECORD-AREA
+                   IF WS-RS-LAST-SOURCE-CODE NOT = SPACES
+                      OR WS-RS-INPROGRESS-CODE NOT = SPACES
+                      SET RESTARTING TO TRUE
+                      MOVE WS-RS-LAST-SOURCE-CODE TO
+                         WS-RESTART-SOURCE-CODE
+                      MOVE WS-RS-SOURCE-ENTRIES TO
+                         WS-SOURCE-COUNT-ENTRIES
+                      MOVE WS-RS-SOURCE-TABLE TO WS-SOURCE-COUNT-TABLE
+                      MOVE WS-RS-INPROGRESS-CODE TO
+                         WS-RESTART-INPROGRESS-CODE
+                      MOVE WS-RS-INPROGRESS-COUNT TO
+                         WS-RESTART-INPROGRESS-COUNT
+                      IF WS-RESTART-INPROGRESS-CODE NOT = SPACES
+                         PERFORM 0092-SEED-INPROGRESS-COUNT
+                      END-IF
+                   END-IF
              END-READ
-             READ FUSESINCFILE
-                AT END MOVE "10" TO FUSESINC-FILE-STATUS
+             CLOSE RESTARTFILE
+          END-IF.
+
+      *----------------------------------------------------------------
+      * The in-progress source's count-so-far travels in the
+      * checkpoint separately from the completed-source table, so it
+      * has to be seeded in here - otherwise 0125-FIND-OR-ADD-SOURCE
+      * would start counting that source from zero on the records
+      * left to merge, and the reconciliation report would undercount
+      * it by however many records it had already written before the
+      * restart.
+      *----------------------------------------------------------------
+       0092-SEED-INPROGRESS-COUNT.
+          MOVE ZERO TO SRC-FOUND-IDX
+          SET SRC-IDX TO 1
+          PERFORM UNTIL SRC-IDX > WS-SOURCE-COUNT-ENTRIES
+             IF SRC-CODE(SRC-IDX) = WS-RESTART-INPROGRESS-CODE
+                MOVE SRC-IDX TO SRC-FOUND-IDX
+                SET SRC-IDX TO WS-SOURCE-COUNT-ENTRIES
+             END-IF
+             SET SRC-IDX UP BY 1
+          END-PERFORM
+
+          IF SRC-FOUND-IDX = ZERO
+             IF WS-SOURCE-COUNT-ENTRIES < WS-SOURCE-COUNT-TABLE-MAX
+                ADD 1 TO WS-SOURCE-COUNT-ENTRIES
+                SET SRC-IDX TO WS-SOURCE-COUNT-ENTRIES
+                MOVE WS-RESTART-INPROGRESS-CODE TO SRC-CODE(SRC-IDX)
+                MOVE WS-RESTART-INPROGRESS-COUNT TO SRC-COUNT(SRC-IDX)
+             ELSE
+                DISPLAY "WARNING: source count table full at "
+                   WS-SOURCE-COUNT-TABLE-MAX
+                   " sources, " WS-RESTART-INPROGRESS-CODE
+                   " omitted from reconciliation totals"
+             END-IF
+          ELSE
+             MOVE WS-RESTART-INPROGRESS-COUNT TO
+                SRC-COUNT(SRC-FOUND-IDX)
+          END-IF.
+
+      *----------------------------------------------------------------
+      * On a restart, MERGEDFILE already holds every record from the
+      * sources that finished before the last stoppage. Those SSNs
+      * have to go back into the seen-table so a resumed run still
+      * catches a duplicate against one of them.
+      *----------------------------------------------------------------
+       0095-RELOAD-SEEN-SSNS.
+          OPEN INPUT MERGEDFILE
+          MOVE 'N' TO WS-SOURCE-EOF
+          PERFORM UNTIL SOURCE-EOF
+             READ MERGEDFILE
+                AT END MOVE 'Y' TO WS-SOURCE-EOF
                 NOT AT END
-                   MOVE FUSESINC-EMPLOYEE-RECORD TO 
-                   MERGED-EMPLOYEE-RECORD
-                   WRITE MERGED-EMPLOYEE-RECORD
+                   IF WS-SEEN-COUNT < WS-SEEN-SSN-TABLE-MAX
+                      ADD 1 TO WS-SEEN-COUNT
+                      SET SEEN-IDX TO WS-SEEN-COUNT
+                      MOVE MERGED-SSN TO WS-SEEN-SSN(SEEN-IDX)
+                   ELSE
+                      DISPLAY "WARNING: seen-SSN table full at "
+                         WS-SEEN-SSN-TABLE-MAX
+                         " employees while reloading from"
+                         " MERGEDFILE on restart"
+                   END-IF
                    ADD 1 TO WS-EMPLOYEE-COUNT
              END-READ
           END-PERFORM
-          CLOSE ACMEFILE, FUSESINCFILE, MERGEDFILE.
+          CLOSE MERGEDFILE.
+
+      *----------------------------------------------------------------
+      * SOURCELIST.DAT carries one line per acquired company, giving
+      * the name of that company's employee extract and a short code
+      * for it, so a new acquisition is onboarded by adding a line to
+      * SOURCELIST.DAT instead of by changing this program. A source
+      * is only checkpointed once it finishes without an I/O error, so
+      * a hardware hiccup on one source's extract doesn't force any
+      * source that already finished to be reprocessed on restart.
+      *----------------------------------------------------------------
+       0100-MERGE-EMPLOYEES.
+          PERFORM 0090-CHECK-RESTART
+          OPEN INPUT SOURCELISTFILE
+          IF RESTARTING
+             PERFORM 0095-RELOAD-SEEN-SSNS
+             OPEN EXTEND MERGEDFILE
+             OPEN EXTEND DUPEFILE
+             IF WS-RESTART-SOURCE-CODE NOT = SPACES
+                MOVE 'Y' TO WS-SKIP-SOURCE
+             ELSE
+                MOVE 'N' TO WS-SKIP-SOURCE
+             END-IF
+          ELSE
+             MOVE ZERO TO WS-EMPLOYEE-COUNT
+             MOVE ZERO TO WS-SEEN-COUNT
+             OPEN OUTPUT MERGEDFILE
+             OPEN OUTPUT DUPEFILE
+             MOVE 'N' TO WS-SKIP-SOURCE
+          END-IF
+          MOVE ZERO TO WS-DUPE-COUNT
+          MOVE 'N' TO WS-SOURCE-IO-ERROR
+          MOVE 'N' TO WS-SOURCELIST-EOF
+          PERFORM UNTIL SOURCELIST-EOF OR SOURCE-IO-ERROR
+             READ SOURCELISTFILE
+                AT END MOVE 'Y' TO WS-SOURCELIST-EOF
+                NOT AT END
+                   IF SKIP-SOURCE
+                      IF SOURCE-LIST-COMPANY-CODE =
+                         WS-RESTART-SOURCE-CODE
+                         MOVE 'N' TO WS-SKIP-SOURCE
+                      END-IF
+                   ELSE
+                      PERFORM 0120-MERGE-ONE-SOURCE
+                      IF SOURCE-IO-ERROR
+                         DISPLAY "MERGE ERROR READING "
+                            WS-SOURCE-FILE-NAME
+                            " STATUS " SOURCE-FILE-STATUS
+                      ELSE
+                         PERFORM 0130-CHECKPOINT-SOURCE
+                      END-IF
+                   END-IF
+             END-READ
+          END-PERFORM
+          CLOSE SOURCELISTFILE
+          CLOSE MERGEDFILE, DUPEFILE
+
+          IF SOURCE-IO-ERROR
+             MOVE "FAILED" TO WS-JOBLOG-RUN-STATUS
+             PERFORM 0960-WRITE-JOB-LOG
+             STOP RUN RETURNING 16
+          END-IF
+
+          PERFORM 0135-CLEAR-RESTART.
+
+      *----------------------------------------------------------------
+      * Reads every record out of one source company's employee
+      * extract and folds it into MERGEDFILE. Any file status other
+      * than "00" or end-of-file is treated as a real I/O failure, not
+      * a record to merge - the record area can't be trusted.
+      *
+      * The in-progress marker is checkpointed once up front, before
+      * the source is even opened, so a failure on the very first
+      * record still leaves a usable restart point at count zero -
+      * waiting for the first mid-source checkpoint would otherwise
+      * leave no marker at all and force a full re-merge that flags
+      * every already-written record as a duplicate of itself.
+      *----------------------------------------------------------------
+       0120-MERGE-ONE-SOURCE.
+          MOVE SOURCE-LIST-FILE-NAME TO WS-SOURCE-FILE-NAME
+          MOVE SOURCE-LIST-COMPANY-CODE TO WS-CURRENT-SOURCE-CODE
+          MOVE 'N' TO WS-SOURCE-IO-ERROR
+          MOVE ZERO TO WS-SKIP-COUNT
+          MOVE ZERO TO WS-CHECKPOINT-COUNTER
+          IF WS-CURRENT-SOURCE-CODE = WS-RESTART-INPROGRESS-CODE
+             AND WS-RESTART-INPROGRESS-COUNT > ZERO
+             MOVE WS-RESTART-INPROGRESS-COUNT TO WS-SKIP-COUNT
+             MOVE SPACES TO WS-RESTART-INPROGRESS-CODE
+             MOVE ZERO TO WS-RESTART-INPROGRESS-COUNT
+          END-IF
+          PERFORM 0125-FIND-OR-ADD-SOURCE
+          PERFORM 0132-CHECKPOINT-PROGRESS
+          OPEN INPUT SOURCEFILE
+          MOVE 'N' TO WS-SOURCE-EOF
+          PERFORM UNTIL SOURCE-EOF OR SOURCE-IO-ERROR
+             READ SOURCEFILE
+                AT END MOVE 'Y' TO WS-SOURCE-EOF
+                NOT AT END
+                   IF SOURCE-FILE-STATUS = "00"
+                      IF WS-SKIP-COUNT > ZERO
+                         SUBTRACT 1 FROM WS-SKIP-COUNT
+                      ELSE
+                         MOVE SOURCE-EMPLOYEE-RECORD TO
+                         MERGED-EMPLOYEE-RECORD
+                         PERFORM 0125-FIND-OR-ADD-SOURCE
+                         ADD 1 TO SRC-COUNT(SRC-FOUND-IDX)
+                         PERFORM 0150-CHECK-DUPLICATE-SSN
+                         ADD 1 TO WS-CHECKPOINT-COUNTER
+                         IF WS-CHECKPOINT-COUNTER >=
+                            WS-CHECKPOINT-INTERVAL
+                            PERFORM 0132-CHECKPOINT-PROGRESS
+                            MOVE ZERO TO WS-CHECKPOINT-COUNTER
+                         END-IF
+                      END-IF
+                   ELSE
+                      MOVE 'Y' TO WS-SOURCE-IO-ERROR
+                   END-IF
+             END-READ
+          END-PERFORM
+          CLOSE SOURCEFILE.
+
+      *----------------------------------------------------------------
+      * Records a source as fully merged, so a restart skips it, and
+      * carries forward the per-source counts so they survive a
+      * restart instead of being silently dropped from the report.
+      *----------------------------------------------------------------
+       0130-CHECKPOINT-SOURCE.
+          MOVE WS-CURRENT-SOURCE-CODE TO WS-RESTART-SOURCE-CODE
+          MOVE WS-RESTART-SOURCE-CODE TO WS-RS-LAST-SOURCE-CODE
+          MOVE WS-SOURCE-COUNT-ENTRIES TO WS-RS-SOURCE-ENTRIES
+          MOVE WS-SOURCE-COUNT-TABLE TO WS-RS-SOURCE-TABLE
+          MOVE SPACES TO WS-RS-INPROGRESS-CODE
+          MOVE ZERO TO WS-RS-INPROGRESS-COUNT
+          OPEN OUTPUT RESTARTFILE
+          MOVE WS-RESTART-RECORD-AREA TO RESTART-RECORD
+          WRITE RESTART-RECORD
+          CLOSE RESTARTFILE.
+
+      *----------------------------------------------------------------
+      * Mid-source checkpoint, taken every WS-CHECKPOINT-INTERVAL
+      * records so a run that stops partway through a source can skip
+      * back over the records it already wrote to MERGEDFILE on restart
+      * instead of re-merging them and flagging every one as a
+      * duplicate of itself.
+      *----------------------------------------------------------------
+       0132-CHECKPOINT-PROGRESS.
+          MOVE WS-RESTART-SOURCE-CODE TO WS-RS-LAST-SOURCE-CODE
+          MOVE WS-SOURCE-COUNT-ENTRIES TO WS-RS-SOURCE-ENTRIES
+          MOVE WS-SOURCE-COUNT-TABLE TO WS-RS-SOURCE-TABLE
+          MOVE WS-CURRENT-SOURCE-CODE TO WS-RS-INPROGRESS-CODE
+          MOVE SRC-COUNT(SRC-FOUND-IDX) TO WS-RS-INPROGRESS-COUNT
+          OPEN OUTPUT RESTARTFILE
+          MOVE WS-RESTART-RECORD-AREA TO RESTART-RECORD
+          WRITE RESTART-RECORD
+          CLOSE RESTARTFILE.
+
+      *----------------------------------------------------------------
+      * Clears the restart point once every source has merged cleanly.
+      *----------------------------------------------------------------
+       0135-CLEAR-RESTART.
+          MOVE SPACES TO WS-RS-LAST-SOURCE-CODE
+          MOVE ZERO TO WS-RS-SOURCE-ENTRIES
+          MOVE SPACES TO WS-RS-SOURCE-TABLE
+          MOVE SPACES TO WS-RS-INPROGRESS-CODE
+          MOVE ZERO TO WS-RS-INPROGRESS-COUNT
+          OPEN OUTPUT RESTARTFILE
+          MOVE WS-RESTART-RECORD-AREA TO RESTART-RECORD
+          WRITE RESTART-RECORD
+          CLOSE RESTARTFILE.
+
+      *----------------------------------------------------------------
+      * Looks up the table entry for a company code, adding a new one
+      * if this is the first time the code has been seen, for the
+      * per-source reconciliation totals on the merge report. Leaves
+      * the entry's index in SRC-FOUND-IDX. Does not itself count a
+      * record - callers add to SRC-COUNT(SRC-FOUND-IDX) when a
+      * record has actually been read, so the initial call made up
+      * front to seed the restart checkpoint doesn't miscount.
+      *----------------------------------------------------------------
+       0125-FIND-OR-ADD-SOURCE.
+          MOVE ZERO TO SRC-FOUND-IDX
+          SET SRC-IDX TO 1
+          PERFORM UNTIL SRC-IDX > WS-SOURCE-COUNT-ENTRIES
+             IF SRC-CODE(SRC-IDX) = WS-CURRENT-SOURCE-CODE
+                MOVE SRC-IDX TO SRC-FOUND-IDX
+                SET SRC-IDX TO WS-SOURCE-COUNT-ENTRIES
+             END-IF
+             SET SRC-IDX UP BY 1
+          END-PERFORM
+
+          IF SRC-FOUND-IDX = ZERO
+             IF WS-SOURCE-COUNT-ENTRIES < WS-SOURCE-COUNT-TABLE-MAX
+                ADD 1 TO WS-SOURCE-COUNT-ENTRIES
+                SET SRC-IDX TO WS-SOURCE-COUNT-ENTRIES
+                MOVE WS-CURRENT-SOURCE-CODE TO SRC-CODE(SRC-IDX)
+                MOVE ZERO TO SRC-COUNT(SRC-IDX)
+                MOVE WS-SOURCE-COUNT-ENTRIES TO SRC-FOUND-IDX
+             ELSE
+                DISPLAY "WARNING: source count table full at "
+                   WS-SOURCE-COUNT-TABLE-MAX
+                   " sources, " WS-CURRENT-SOURCE-CODE
+                   " omitted from reconciliation totals"
+             END-IF
+          END-IF.
+
+      *----------------------------------------------------------------
+      * Hold out (rather than merge) any SSN already seen this run -
+      * this is what catches an employee carried on both companies'
+      * payrolls during the acquisition transition.
+      *----------------------------------------------------------------
+       0150-CHECK-DUPLICATE-SSN.
+          MOVE 'N' TO WS-DUPE-FOUND
+          SET SEEN-IDX TO 1
+          PERFORM UNTIL SEEN-IDX > WS-SEEN-COUNT
+             IF WS-SEEN-SSN(SEEN-IDX) = MERGED-SSN
+                MOVE 'Y' TO WS-DUPE-FOUND
+                SET SEEN-IDX TO WS-SEEN-COUNT
+             END-IF
+             SET SEEN-IDX UP BY 1
+          END-PERFORM
+
+          IF DUPE-FOUND
+             MOVE MERGED-SSN TO DUPE-SSN-OUT
+             MOVE MERGED-EMPLOYEE-ID TO DUPE-ID-OUT
+             MOVE MERGED-EMPLOYEE-NAME TO DUPE-NAME-OUT
+             MOVE DUPE-DETAIL-LINE TO DUPE-LINE
+             WRITE DUPE-LINE
+             ADD 1 TO WS-DUPE-COUNT
+          ELSE
+             IF WS-SEEN-COUNT < WS-SEEN-SSN-TABLE-MAX
+                ADD 1 TO WS-SEEN-COUNT
+                SET SEEN-IDX TO WS-SEEN-COUNT
+                MOVE MERGED-SSN TO WS-SEEN-SSN(SEEN-IDX)
+             ELSE
+                DISPLAY "WARNING: seen-SSN table full at "
+                   WS-SEEN-SSN-TABLE-MAX
+                   " employees, duplicate detection no longer"
+                   " covers new arrivals this run"
+             END-IF
+             WRITE MERGED-EMPLOYEE-RECORD
+             ADD 1 TO WS-EMPLOYEE-COUNT
+          END-IF.
 
        0200-SORT-MERGED-EMPLOYEES.
-          SORT MERGEDFILE
-             ON ASCENDING KEY MERGED-SSN
+          SORT SORTWORKFILE
+             ON ASCENDING KEY SORT-SSN
              USING MERGEDFILE
              GIVING SORTEDFILE.
 
        0300-GENERATE-REPORT.
+          OPEN INPUT SORTEDFILE
           OPEN OUTPUT REPORTFILE
-          MOVE "EMPLOYEES REPORT" TO REPORT-LINE
+          MOVE ZERO TO WS-INVALID-SSN-COUNT
+          MOVE ZERO TO WS-LINE-COUNT
+          MOVE 1 TO WS-PAGE-COUNT
+          MOVE REPORT-HEADING-LINE TO REPORT-LINE
           WRITE REPORT-LINE
-          MOVE "================" TO REPORT-LINE
+          MOVE REPORT-HEADING-RULE TO REPORT-LINE
+          WRITE REPORT-LINE
+          MOVE WS-PAGE-COUNT TO PAGE-NUMBER-OUT
+          MOVE PAGE-NUMBER-LINE TO REPORT-LINE
           WRITE REPORT-LINE
           PERFORM UNTIL MERGED-FILE-STATUS = "10"
              READ SORTEDFILE
                 AT END MOVE "10" TO MERGED-FILE-STATUS
                 NOT AT END
                    MOVE SORTED-EMPLOYEE-RECORD TO REPORT-LINE
-                   WRITE REPORT-LINE
+                   PERFORM 0180-WRITE-DETAIL-LINE
+                   IF SORTED-SSN IS NOT NUMERIC
+                      MOVE SORTED-SSN TO INVALID-SSN-OUT
+                      MOVE INVALID-SSN-LINE TO REPORT-LINE
+                      PERFORM 0180-WRITE-DETAIL-LINE
+                      ADD 1 TO WS-INVALID-SSN-COUNT
+                   END-IF
              END-READ
           END-PERFORM
-          CLOSE REPORTFILE.
+
+          MOVE SPACES TO REPORT-LINE
+          PERFORM 0180-WRITE-DETAIL-LINE
+          MOVE "RECONCILIATION TOTALS" TO REPORT-LINE
+          PERFORM 0180-WRITE-DETAIL-LINE
+          MOVE "---------------------" TO REPORT-LINE
+          PERFORM 0180-WRITE-DETAIL-LINE
+          SET SRC-IDX TO 1
+          PERFORM UNTIL SRC-IDX > WS-SOURCE-COUNT-ENTRIES
+             MOVE SRC-CODE(SRC-IDX) TO SOURCE-COUNT-CODE-OUT
+             MOVE SRC-COUNT(SRC-IDX) TO SOURCE-COUNT-OUT
+             MOVE SOURCE-COUNT-LINE TO REPORT-LINE
+             PERFORM 0180-WRITE-DETAIL-LINE
+             SET SRC-IDX UP BY 1
+          END-PERFORM
+          MOVE WS-INVALID-SSN-COUNT TO INVALID-SSN-TOTAL-OUT
+          MOVE INVALID-SSN-TOTAL-LINE TO REPORT-LINE
+          PERFORM 0180-WRITE-DETAIL-LINE
+          MOVE WS-EMPLOYEE-COUNT TO GRAND-TOTAL-OUT
+          MOVE GRAND-TOTAL-LINE TO REPORT-LINE
+          PERFORM 0180-WRITE-DETAIL-LINE
+          CLOSE REPORTFILE
+          CLOSE SORTEDFILE.
+
+      *----------------------------------------------------------------
+      * Every detail line for EMPLOYEES_REPORT.TXT is routed through
+      * here so the running line count and page break are never at
+      * risk of being skipped by a write added somewhere else in the
+      * program.
+      *----------------------------------------------------------------
+       0180-WRITE-DETAIL-LINE.
+          IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+             MOVE REPORT-LINE TO WS-SAVE-REPORT-LINE
+             PERFORM 0185-WRITE-PAGE-BREAK
+             MOVE WS-SAVE-REPORT-LINE TO REPORT-LINE
+          END-IF
+          WRITE REPORT-LINE
+          ADD 1 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------------
+      * Starts a new page: repeats the column heading and prints the
+      * new page number, so a long report doesn't run as one unbroken
+      * stream with the heading only on page one.
+      *----------------------------------------------------------------
+       0185-WRITE-PAGE-BREAK.
+          ADD 1 TO WS-PAGE-COUNT
+          MOVE WS-PAGE-COUNT TO PAGE-NUMBER-OUT
+          MOVE REPORT-HEADING-LINE TO REPORT-LINE
+          WRITE REPORT-LINE AFTER ADVANCING PAGE
+          MOVE SPACES TO REPORT-LINE
+          WRITE REPORT-LINE
+          MOVE REPORT-HEADING-RULE TO REPORT-LINE
+          WRITE REPORT-LINE
+          MOVE PAGE-NUMBER-LINE TO REPORT-LINE
+          WRITE REPORT-LINE
+          MOVE ZERO TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------------
+      * Appends this run's start/end time, record count, and status to
+      * the shared JOBLOG.DAT so the whole batch window can be reviewed
+      * after the fact. A missing JOBLOG.DAT just means this is the
+      * first run to ever log to it, so it is created on the spot.
+      *----------------------------------------------------------------
+       0960-WRITE-JOB-LOG.
+          ACCEPT WS-JOBLOG-END-TIME FROM TIME
+          OPEN EXTEND JOBLOGFILE
+          IF WS-JOBLOG-FILE-STATUS NOT = "00"
+             OPEN OUTPUT JOBLOGFILE
+          END-IF
+          MOVE "EMPLOYEEMERGE" TO WS-JL-JOB-NAME
+          MOVE WS-JOBLOG-START-TIME TO WS-JL-START-TIME-OUT
+          MOVE WS-JOBLOG-END-TIME TO WS-JL-END-TIME-OUT
+          MOVE WS-EMPLOYEE-COUNT TO WS-JL-RECORD-COUNT-OUT
+          MOVE WS-JOBLOG-RUN-STATUS TO WS-JL-STATUS-OUT
+          MOVE WS-JOBLOG-RECORD-AREA TO JOBLOG-RECORD
+          WRITE JOBLOG-RECORD
+          CLOSE JOBLOGFILE.
 
        9000-END-PROGRAM.
+          MOVE "COMPLETED" TO WS-JOBLOG-RUN-STATUS
+          PERFORM 0960-WRITE-JOB-LOG
           STOP RUN.

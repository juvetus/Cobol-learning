@@ -1,25 +1,192 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "BMICALCULATOR".
        AUTHOR.     PEGGY FISHER.
-      *This program reads input from the user
+      *This program reads input from the user and computes a BMI,
+      *either one entry at a time or in batch from a patient file.
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PATIENTFILE ASSIGN TO "PATIENTS.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BMIREPORTFILE ASSIGN TO "BMIREPORT.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD PATIENTFILE.
+       01 PATIENT-RECORD.
+          05 PAT-ID          PIC X(10).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 PAT-WEIGHT      PIC 999.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 PAT-HEIGHT      PIC 999.
+
+       FD BMIREPORTFILE.
+       01 BMI-REPORT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WEIGHT PIC 999.
-       01 HEIGHT_INCHES PIC 999. 
+       01 HEIGHT_INCHES PIC 999.
        01 BMI    PIC 999V99.
-         
-       PROCEDURE DIVISION. 
+
+      *----------------------------------------------------------------
+      * Standard adult BMI bands, shown alongside the computed value
+      * so a nurse doesn't have to know the cutoffs from memory.
+      *----------------------------------------------------------------
+       01 WS-CATEGORY PIC X(15).
+
+       01 WS-MODE PIC X.
+          88 INTERACTIVE-MODE VALUE '1'.
+          88 BATCH-MODE       VALUE '2'.
+
+       01 WS-UNITS PIC X.
+          88 IMPERIAL-UNITS VALUE '1'.
+          88 METRIC-UNITS   VALUE '2'.
+
+       01 WS-VALID-SWITCH PIC X VALUE 'Y'.
+          88 VALID-ENTRY VALUE 'Y'.
+
+       01 WS-WEIGHT-KG  PIC 999.
+       01 WS-HEIGHT-CM  PIC 999.
+       01 WS-HEIGHT-M   PIC 9V99.
+
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+          88 END-OF-PATIENT-FILE VALUE 'Y'.
+
+       01 WS-PATIENT-COUNT PIC 9(5) VALUE ZERO.
+
+       01 BMI-HEADING-1 PIC X(80) VALUE "PATIENT BMI REPORT".
+       01 BMI-HEADING-2 PIC X(80) VALUE ALL "=".
+       01 BMI-DETAIL-LINE.
+          05 BMI-DET-ID       PIC X(10).
+          05 FILLER           PIC X(2) VALUE SPACES.
+          05 BMI-DET-BMI      PIC ZZ9.99.
+          05 FILLER           PIC X(2) VALUE SPACES.
+          05 BMI-DET-CATEGORY PIC X(15).
+
+       PROCEDURE DIVISION.
        0100-START-HERE.
-            DISPLAY "Entrez votre poids".
-            ACCEPT HEIGHT_INCHES.
-            DISPLAY "Entrez votre taille (ex: 175) :  ".
-            ACCEPT WEIGHT.
-         
-            COMPUTE BMI = WEIGHT * 703 /(HEIGHT_INCHES * HEIGHT_INCHES).
+            DISPLAY "1. Calculer un IMC (saisie manuelle)"
+            DISPLAY "2. Traiter un fichier de patients (mode lot)"
+            ACCEPT WS-MODE
+
+            EVALUATE TRUE
+               WHEN INTERACTIVE-MODE
+                  PERFORM 0200-INTERACTIVE-ENTRY
+               WHEN BATCH-MODE
+                  PERFORM 0300-BATCH-PROCESS
+               WHEN OTHER
+                  DISPLAY "Option invalide"
+            END-EVALUATE
+
+            STOP RUN.
+
+       0100-END.
+
+       0200-INTERACTIVE-ENTRY.
+            DISPLAY "1. Unites imperiales (livres / pouces)"
+            DISPLAY "2. Unites metriques (kilogrammes / centimetres)"
+            ACCEPT WS-UNITS
+            MOVE 'Y' TO WS-VALID-SWITCH
+
+            EVALUATE TRUE
+               WHEN IMPERIAL-UNITS
+                  DISPLAY "Entrez votre poids (livres) : "
+                  ACCEPT WEIGHT
+                  DISPLAY "Entrez votre taille (pouces) : "
+                  ACCEPT HEIGHT_INCHES
+                  PERFORM 0210-COMPUTE-BMI-IMPERIAL
+               WHEN METRIC-UNITS
+                  DISPLAY "Entrez votre poids (kg) : "
+                  ACCEPT WS-WEIGHT-KG
+                  DISPLAY "Entrez votre taille (cm) : "
+                  ACCEPT WS-HEIGHT-CM
+                  PERFORM 0220-COMPUTE-BMI-METRIC
+               WHEN OTHER
+                  DISPLAY "Option invalide"
+                  MOVE 'N' TO WS-VALID-SWITCH
+            END-EVALUATE
+
+            IF VALID-ENTRY
+               PERFORM 0250-CLASSIFY-BMI
+               DISPLAY "votre BMI est : " BMI " (" WS-CATEGORY ")"
+            END-IF.
+
+       0200-END.
+
+       0210-COMPUTE-BMI-IMPERIAL.
+            COMPUTE BMI =
+               WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES).
+
+       0210-END.
+
+      *----------------------------------------------------------------
+      * Metric formula: kg / (m * m). Height is entered in centimeters
+      * since that is how our clinics record it, then converted to
+      * meters before squaring.
+      *----------------------------------------------------------------
+       0220-COMPUTE-BMI-METRIC.
+            COMPUTE WS-HEIGHT-M = WS-HEIGHT-CM / 100
+            COMPUTE BMI = WS-WEIGHT-KG / (WS-HEIGHT-M * WS-HEIGHT-M).
+
+       0220-END.
+
+      *----------------------------------------------------------------
+      * Standard adult BMI bands: underweight/normal/overweight/obese.
+      *----------------------------------------------------------------
+       0250-CLASSIFY-BMI.
+            EVALUATE TRUE
+               WHEN BMI < 18.5
+                  MOVE "UNDERWEIGHT" TO WS-CATEGORY
+               WHEN BMI < 25.0
+                  MOVE "NORMAL" TO WS-CATEGORY
+               WHEN BMI < 30.0
+                  MOVE "OVERWEIGHT" TO WS-CATEGORY
+               WHEN OTHER
+                  MOVE "OBESE" TO WS-CATEGORY
+            END-EVALUATE.
+
+       0250-END.
+
+      *----------------------------------------------------------------
+      * Batch mode: one BMI-REPORT line per patient in PATIENTS.DAT,
+      * so a clinic's whole day of patients runs in one pass instead
+      * of one manual entry per person.
+      *----------------------------------------------------------------
+       0300-BATCH-PROCESS.
+            OPEN INPUT PATIENTFILE
+            OPEN OUTPUT BMIREPORTFILE
+            MOVE BMI-HEADING-1 TO BMI-REPORT-LINE
+            WRITE BMI-REPORT-LINE
+            MOVE BMI-HEADING-2 TO BMI-REPORT-LINE
+            WRITE BMI-REPORT-LINE
+
+            PERFORM 0310-PROCESS-ONE-PATIENT UNTIL END-OF-PATIENT-FILE
+
+            CLOSE PATIENTFILE
+            CLOSE BMIREPORTFILE
+            DISPLAY "Patients traites : " WS-PATIENT-COUNT.
+
+       0300-END.
+
+       0310-PROCESS-ONE-PATIENT.
+            READ PATIENTFILE
+               AT END SET END-OF-PATIENT-FILE TO TRUE
+               NOT AT END
+                  MOVE PAT-WEIGHT TO WEIGHT
+                  MOVE PAT-HEIGHT TO HEIGHT_INCHES
+                  PERFORM 0210-COMPUTE-BMI-IMPERIAL
+                  PERFORM 0250-CLASSIFY-BMI
+                  MOVE PAT-ID TO BMI-DET-ID
+                  MOVE BMI TO BMI-DET-BMI
+                  MOVE WS-CATEGORY TO BMI-DET-CATEGORY
+                  MOVE BMI-DETAIL-LINE TO BMI-REPORT-LINE
+                  WRITE BMI-REPORT-LINE
+                  ADD 1 TO WS-PATIENT-COUNT
+            END-READ.
 
-            DISPLAY "votre BMI est : " , BMI , "%".
+       0310-END.
 
-       STOP RUN.
        END PROGRAM BMICALCULATOR.

@@ -6,8 +6,16 @@
        FILE-CONTROL.
        SELECT PETSALESFILE ASSIGN TO "PETSTORESALES.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT REPORTFILE ASSIGN TO "SALESREPORT1.TXT"
+       SELECT REPORTFILE ASSIGN TO DYNAMIC WS-REPORT-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT REORDERFILE ASSIGN TO "REORDERREPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT YTDFILE ASSIGN TO "SALESYTD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+       SELECT JOBLOGFILE ASSIGN TO "JOBLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,25 +26,184 @@
              02 CUSTOMERNAME.
            05 LASTNAME     PIC X(15).
            05 FIRSTNAME    PIC X(15).
-       02 PETITEM OCCURS 3 TIMES.
+      *----------------------------------------------------------------
+      * Stored as fractions (0.070 for 7 percent), not as a raw
+      * percent value like WS-RAISE-PERCENT over in EMPLOYEERAISE --
+      * both are multiplied straight into the total below with no
+      * divide-by-100, and a PIC this narrow can't hold a two-digit
+      * percent (10 or higher) without truncating it.
+      *----------------------------------------------------------------
+           02 DISCOUNT-PCT     PIC 9V999.
+           02 TAX-RATE         PIC 9V999.
+       02 PETITEM OCCURS 3 TIMES INDEXED BY PET-IDX.
            05 DESCRIPTION      PIC X(20).
            05 PRICE            PIC 999999V99.
            05 QUANTITY         PIC 99999.
        
        FD REPORTFILE.
-       01 REPORT-LINE PIC X(80).
-       
+       01 REPORT-LINE PIC X(150).
+
+       FD REORDERFILE.
+       01 REORDER-LINE PIC X(80).
+
+       FD YTDFILE.
+       01 YTD-RECORD.
+           05 YTD-YEAR     PIC 9(4).
+           05 YTD-QUANTITY PIC 9(8).
+           05 YTD-SALES    PIC 9(9)V99.
+
+      *----------------------------------------------------------------
+      * Common job-log record, appended to by every program in the
+      * batch suite so the whole night's window can be reviewed after
+      * the fact instead of relying on console scrollback.
+      *----------------------------------------------------------------
+       FD JOBLOGFILE.
+       01 JOBLOG-RECORD.
+           05 JOBLOG-JOB-NAME        PIC X(15).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 JOBLOG-START-TIME-OUT  PIC 9(8).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 JOBLOG-END-TIME-OUT    PIC 9(8).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 JOBLOG-RECORD-COUNT-OUT PIC ZZZZZZ9.
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 JOBLOG-STATUS-OUT      PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 WS-FIELDS.
-           05 WS-TOTAL-QUANT   PIC 999.
-           05 WS-ITEM-TOTAL    PIC 9999V99.
-           05 WS-TOTAL-SALE    PIC 99999V99.
-       
-       01 WS-DATE.
-           05 WS-YEAR PIC 99.
-           05 WS-MONTH PIC 99.
-           05 WS-DAY   PIC 99.
-       
+           05 WS-TOTAL-QUANT   PIC 999           VALUE ZERO.
+           05 WS-ITEM-TOTAL    PIC 9999V99       VALUE ZERO.
+           05 WS-TOTAL-SALE    PIC 99999V99      VALUE ZERO.
+           05 WS-GRAND-TOTAL-QUANT PIC 9(6)      VALUE ZERO.
+           05 WS-GRAND-TOTAL-SALE  PIC 9(7)V99   VALUE ZERO.
+           05 WS-PREV-CUSTOMER-ID  PIC 9(7)      VALUE ZERO.
+           05 WS-DISCOUNT-AMT      PIC 9999V99   VALUE ZERO.
+           05 WS-PRETAX-TOTAL      PIC 9999V99   VALUE ZERO.
+           05 WS-TAX-AMT           PIC 9999V99   VALUE ZERO.
+           05 WS-POSTTAX-TOTAL     PIC 9999V99   VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Fiscal-year-to-date figures, carried across runs in SALESYTD.DAT
+      * so each report shows cumulative sales alongside the daily total.
+      *----------------------------------------------------------------
+       01 WS-YTD-FILE-STATUS PIC XX.
+       01 WS-YTD-YEAR         PIC 9(4)    VALUE ZERO.
+       01 WS-YTD-QUANTITY    PIC 9(8)    VALUE ZERO.
+       01 WS-YTD-SALES       PIC 9(9)V99 VALUE ZERO.
+
+       01 YTD-TOTAL-LINE.
+           05 FILLER                PIC X(30) VALUE SPACES.
+           05 FILLER                PIC X(23) VALUE
+              "YEAR-TO-DATE QUANTITY: ".
+           05 YTD-QUANTITY-OUT      PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC XX     VALUE SPACES.
+           05 FILLER                PIC X(21) VALUE
+              "YEAR-TO-DATE AMOUNT: ".
+           05 FILLER                PIC X(1)  VALUE SPACES.
+           05 YTD-SALES-OUT         PIC $$,$$$,$$$,$$9.99.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * Quantity sold per item across the whole run, so purchasing can
+      * see what crossed the reorder point without re-reading the raw
+      * sales file.
+      *----------------------------------------------------------------
+       01 WS-REORDER-POINT PIC 9(5) VALUE 50.
+       01 WS-INV-ENTRIES   PIC 9(3) VALUE ZERO.
+       01 WS-INV-TABLE-MAX PIC 9(3) VALUE 50.
+       01 WS-INV-TABLE.
+           05 WS-INV-ENTRY OCCURS 50 TIMES INDEXED BY INV-IDX.
+               10 INV-DESCRIPTION    PIC X(20).
+               10 INV-QUANTITY-SOLD  PIC 9(6).
+       01 INV-FOUND-IDX PIC 9(3) VALUE ZERO.
+
+       01 REORDER-HEADING-LINE.
+           05 FILLER PIC X(20) VALUE 'ITEM DESCRIPTION'.
+           05 FILLER PIC X(4)  VALUE SPACES.
+           05 FILLER PIC X(14) VALUE 'QUANTITY SOLD'.
+           05 FILLER PIC X(4)  VALUE SPACES.
+           05 FILLER PIC X(10) VALUE 'STATUS'.
+
+       01 REORDER-DETAIL-LINE.
+           05 REORDER-DESCRIPTION-OUT PIC X(20).
+           05 FILLER                  PIC X(4)  VALUE SPACES.
+           05 REORDER-QUANTITY-OUT    PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(4)  VALUE SPACES.
+           05 REORDER-STATUS-OUT      PIC X(15) VALUE
+              "REORDER".
+
+      *----------------------------------------------------------------
+      * Paginates SALESREPORT1: every WS-LINES-PER-PAGE detail lines
+      * the column heading and run date are repeated with the new page
+      * number, instead of one unbroken stream from top to bottom.
+      *----------------------------------------------------------------
+       01 WS-LINE-COUNT     PIC 9(4) VALUE ZERO.
+       01 WS-PAGE-COUNT     PIC 9(4) VALUE 1.
+       01 WS-LINES-PER-PAGE PIC 9(4) VALUE 50.
+       01 WS-SAVE-REPORT-LINE PIC X(150).
+
+       01 PAGE-NUMBER-LINE.
+           05 FILLER          PIC X(30) VALUE SPACES.
+           05 FILLER          PIC X(6)  VALUE "PAGE: ".
+           05 PAGE-NUMBER-OUT PIC ZZZ9.
+
+      *----------------------------------------------------------------
+      * Run date, captured from CURRENT-DATE at start-up, is used both
+      * to stamp the report heading and to build the output file name
+      * so archived reports are identifiable by the day's sales they
+      * cover.
+      *----------------------------------------------------------------
+       01 WS-CURRENT-DATE.
+           05 WS-CD-YEAR    PIC 9(4).
+           05 WS-CD-MONTH   PIC 99.
+           05 WS-CD-DAY     PIC 99.
+
+       01 WS-REPORT-FILE-NAME PIC X(30).
+
+      *----------------------------------------------------------------
+      * Job-log entry for this run, appended to the shared JOBLOG.DAT
+      * at start-up and again when the run ends.
+      *----------------------------------------------------------------
+       01 WS-JOBLOG-FILE-STATUS  PIC XX VALUE '00'.
+       01 WS-JOBLOG-RUN-STATUS   PIC X(10) VALUE SPACES.
+       01 WS-JOBLOG-START-TIME   PIC 9(8) VALUE ZERO.
+       01 WS-JOBLOG-END-TIME     PIC 9(8) VALUE ZERO.
+       01 WS-SALES-RECORD-COUNT  PIC 9(7) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Job-log record is built up here field by field and moved to
+      * JOBLOG-RECORD as a single group so the write always carries
+      * every field, however many pieces went into assembling it.
+      *----------------------------------------------------------------
+       01 WS-JOBLOG-RECORD-AREA.
+           05 WS-JL-JOB-NAME         PIC X(15).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 WS-JL-START-TIME-OUT   PIC 9(8).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 WS-JL-END-TIME-OUT     PIC 9(8).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 WS-JL-RECORD-COUNT-OUT PIC ZZZZZZ9.
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 WS-JL-STATUS-OUT       PIC X(10).
+
+      *----------------------------------------------------------------
+      * YTD record is built up here field by field and moved to
+      * YTD-RECORD as a single group so the write always carries
+      * every field, however many pieces went into assembling it.
+      *----------------------------------------------------------------
+       01 WS-YTD-RECORD-AREA.
+           05 WS-YT-YEAR     PIC 9(4).
+           05 WS-YT-QUANTITY PIC 9(8).
+           05 WS-YT-SALES    PIC 9(9)V99.
+
+       01 HEADING-DATE-LINE.
+           05 FILLER          PIC X(10) VALUE "RUN DATE: ".
+           05 HD-MONTH-OUT    PIC 99.
+           05 FILLER          PIC X VALUE "/".
+           05 HD-DAY-OUT      PIC 99.
+           05 FILLER          PIC X VALUE "/".
+           05 HD-YEAR-OUT     PIC 9(4).
+
        01 HEADING-LINE.
            05 FILLER        PIC X(16) VALUE 'CUSTOMER NAME'.
            05 FILLER        PIC X(20) VALUE 'ITEM DESCRIPTION'.
@@ -46,7 +213,11 @@
            05 FILLER        PIC X(11)  VALUE 'QUANTITY'.
            05 FILLER        PIC X(2) VALUE SPACES.
            05 FILLER        PIC X(11)  VALUE 'TOTAL'.
-       
+           05 FILLER        PIC X(2) VALUE SPACES.
+           05 FILLER        PIC X(13)  VALUE 'PRE-TAX TOTAL'.
+           05 FILLER        PIC X(2) VALUE SPACES.
+           05 FILLER        PIC X(14)  VALUE 'POST-TAX TOTAL'.
+
        01 DETAIL-LINE.
            05 DET-CUSTOMERNAME  PIC X(30).
            05 FILLER            PIC X(10)  VALUE SPACES.
@@ -57,12 +228,16 @@
            05 DET-QUANTITY      PIC Z9.
            05 FILLER            PIC X(7)   VALUE SPACES.
            05 DET-ITEM-TOTAL    PIC $$,$$9.99.
-       
+           05 FILLER            PIC X(7)   VALUE SPACES.
+           05 DET-PRETAX-TOTAL  PIC $$,$$9.99.
+           05 FILLER            PIC X(7)   VALUE SPACES.
+           05 DET-POSTTAX-TOTAL PIC $$,$$9.99.
+
        01 DETAIL-TOTAL-LINE.
            05 FILLER            PIC X(30) VALUE SPACES.
            05 FILLER            PIC X(19)  VALUE "    TOTAL QUANTITY: ".
            05 DET-TOTAL-QUANT   PIC 999.
-           05 FILLER            PIC XX.
+           05 FILLER            PIC XX     VALUE SPACES.
            05 FILLER            PIC X(23)  VALUE "TOTAL AMOUNT: ".
            05 FILLER            PIC X(1)   VALUE SPACES.
            05 DET-TOT-SALES     PIC $$,$$$,$$9.99.
@@ -74,51 +249,307 @@
            05 FILLER            PIC X(10)   VALUE SPACES.
            05 REPORT-TOT-SALES  PIC $$,$$$,$$9.99.
            05 FILLER            PIC X(3)   VALUE SPACES.
-       
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER              PIC X(30) VALUE SPACES.
+           05 FILLER              PIC X(22) VALUE
+              "GRAND TOTAL QUANTITY: ".
+           05 GRAND-TOTAL-QUANT-OUT PIC ZZZ,ZZ9.
+           05 FILLER              PIC XX     VALUE SPACES.
+           05 FILLER              PIC X(20) VALUE
+              "GRAND TOTAL AMOUNT: ".
+           05 FILLER              PIC X(1)  VALUE SPACES.
+           05 GRAND-TOTAL-SALE-OUT PIC $$,$$$,$$9.99.
+           05 FILLER              PIC X(3)  VALUE SPACES.
+
        PROCEDURE DIVISION.
        0100-START.
+           ACCEPT WS-JOBLOG-START-TIME FROM TIME
+           PERFORM 0105-BUILD-RUN-DATE
+           PERFORM 0107-READ-YTD-TOTALS
            OPEN INPUT PETSALESFILE
            OPEN OUTPUT REPORTFILE
              READ PETSALESFILE
            AT END SET ENDOFSALESFILE TO TRUE
+             NOT AT END ADD 1 TO WS-SALES-RECORD-COUNT
              END-READ
-           WRITE REPORT-LINE FROM HEADING-LINE.
-       
+           WRITE REPORT-LINE FROM HEADING-LINE
+           WRITE REPORT-LINE FROM HEADING-DATE-LINE
+           MOVE WS-PAGE-COUNT TO PAGE-NUMBER-OUT
+           WRITE REPORT-LINE FROM PAGE-NUMBER-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+           IF NOT ENDOFSALESFILE
+              MOVE CUSTOMER-ID TO WS-PREV-CUSTOMER-ID
+           END-IF.
+
            PERFORM 0200-PROCESS-ITEMS UNTIL ENDOFSALESFILE
-           PERFORM 0290-PRINT-TOTAL
+           IF WS-SALES-RECORD-COUNT > ZERO
+              PERFORM 0280-PRINT-CUSTOMER-SUBTOTAL
+              PERFORM 0290-PRINT-TOTAL
+           END-IF
+           PERFORM 0295-PRINT-REORDER-REPORT
            PERFORM 0300-STOP-RUN.
-       
+
        0100-END.
-       
+
+      *----------------------------------------------------------------
+      * Captures today's date and uses it to stamp both the report
+      * heading and the report's output file name.
+      *----------------------------------------------------------------
+       0105-BUILD-RUN-DATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CD-MONTH TO HD-MONTH-OUT.
+           MOVE WS-CD-DAY TO HD-DAY-OUT.
+           MOVE WS-CD-YEAR TO HD-YEAR-OUT.
+           STRING "SALESREPORT1_" WS-CD-YEAR WS-CD-MONTH WS-CD-DAY
+              ".TXT" DELIMITED BY SIZE INTO WS-REPORT-FILE-NAME.
+
+       0105-END.
+
+      *----------------------------------------------------------------
+      * Loads the running fiscal-year-to-date totals carried over from
+      * prior runs. A missing control file just means this is the
+      * first run of the year, so YTD starts from zero. A control file
+      * left over from a prior fiscal year is also reset to zero, so
+      * the figure never carries sales across a year boundary or
+      * overflows YTD-QUANTITY/YTD-SALES from years of accumulation.
+      *----------------------------------------------------------------
+       0107-READ-YTD-TOTALS.
+           OPEN INPUT YTDFILE.
+           IF WS-YTD-FILE-STATUS = "00"
+              READ YTDFILE
+              AT END
+                 MOVE ZERO TO WS-YTD-QUANTITY WS-YTD-SALES
+              NOT AT END
+                 MOVE YTD-YEAR TO WS-YTD-YEAR
+                 IF WS-YTD-YEAR = WS-CD-YEAR
+                    MOVE YTD-QUANTITY TO WS-YTD-QUANTITY
+                    MOVE YTD-SALES TO WS-YTD-SALES
+                 ELSE
+                    MOVE ZERO TO WS-YTD-QUANTITY WS-YTD-SALES
+                 END-IF
+              END-READ
+              CLOSE YTDFILE
+           ELSE
+              MOVE ZERO TO WS-YTD-QUANTITY WS-YTD-SALES
+           END-IF.
+
+       0107-END.
+
+      *----------------------------------------------------------------
+      * Every detail line for SALESREPORT1 is routed through here so
+      * the running line count and page break are never at risk of
+      * being skipped by a write added somewhere else in the program.
+      *----------------------------------------------------------------
+       0180-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              MOVE REPORT-LINE TO WS-SAVE-REPORT-LINE
+              PERFORM 0185-WRITE-PAGE-BREAK
+              MOVE WS-SAVE-REPORT-LINE TO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       0180-END.
+
+      *----------------------------------------------------------------
+      * Starts a new page: repeats the column heading and the run-date
+      * line, and prints the new page number, so a long report doesn't
+      * run as one unbroken stream with the heading only on page one.
+      *----------------------------------------------------------------
+       0185-WRITE-PAGE-BREAK.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO PAGE-NUMBER-OUT
+           WRITE REPORT-LINE FROM HEADING-LINE AFTER ADVANCING PAGE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM HEADING-DATE-LINE
+           WRITE REPORT-LINE FROM PAGE-NUMBER-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       0185-END.
+
        0200-PROCESS-ITEMS.
-           MOVE CUSTOMERNAME TO DET-CUSTOMERNAME.
-           MOVE DESCRIPTION(1) TO DET-DESCRIPTION.
-           MOVE PRICE(1) TO DET-PRICE.
-           MOVE QUANTITY(1) TO DET-QUANTITY.
-           COMPUTE WS-ITEM-TOTAL = PRICE(1) * QUANTITY(1).
-           COMPUTE WS-TOTAL-SALE = WS-TOTAL-SALE + WS-ITEM-TOTAL.
-           COMPUTE WS-TOTAL-QUANT = WS-TOTAL-QUANT + QUANTITY(1).
-           MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL.
-           WRITE REPORT-LINE FROM DETAIL-LINE
+           IF CUSTOMER-ID NOT = WS-PREV-CUSTOMER-ID
+              PERFORM 0280-PRINT-CUSTOMER-SUBTOTAL
+              MOVE CUSTOMER-ID TO WS-PREV-CUSTOMER-ID
+           END-IF
+           PERFORM 0210-PROCESS-ONE-ITEM
+              VARYING PET-IDX FROM 1 BY 1 UNTIL PET-IDX > 3
              READ PETSALESFILE
            AT END SET ENDOFSALESFILE TO TRUE
+             NOT AT END ADD 1 TO WS-SALES-RECORD-COUNT
              END-READ.
-       
+
        0200-END.
+
+       0210-PROCESS-ONE-ITEM.
+           IF DESCRIPTION(PET-IDX) NOT = SPACES
+              MOVE CUSTOMERNAME TO DET-CUSTOMERNAME
+              MOVE DESCRIPTION(PET-IDX) TO DET-DESCRIPTION
+              MOVE PRICE(PET-IDX) TO DET-PRICE
+              MOVE QUANTITY(PET-IDX) TO DET-QUANTITY
+              COMPUTE WS-ITEM-TOTAL =
+                 PRICE(PET-IDX) * QUANTITY(PET-IDX)
+              COMPUTE WS-DISCOUNT-AMT = WS-ITEM-TOTAL * DISCOUNT-PCT
+              COMPUTE WS-PRETAX-TOTAL =
+                 WS-ITEM-TOTAL - WS-DISCOUNT-AMT
+              COMPUTE WS-TAX-AMT = WS-PRETAX-TOTAL * TAX-RATE
+              COMPUTE WS-POSTTAX-TOTAL = WS-PRETAX-TOTAL + WS-TAX-AMT
+              COMPUTE WS-TOTAL-SALE = WS-TOTAL-SALE + WS-POSTTAX-TOTAL
+              COMPUTE WS-TOTAL-QUANT =
+                 WS-TOTAL-QUANT + QUANTITY(PET-IDX)
+              MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL
+              MOVE WS-PRETAX-TOTAL TO DET-PRETAX-TOTAL
+              MOVE WS-POSTTAX-TOTAL TO DET-POSTTAX-TOTAL
+              MOVE DETAIL-LINE TO REPORT-LINE
+              PERFORM 0180-WRITE-DETAIL-LINE
+              PERFORM 0220-FIND-OR-ADD-INVENTORY
+           END-IF.
+
+       0210-END.
+
+      *----------------------------------------------------------------
+      * Finds DESCRIPTION(PET-IDX) in WS-INV-TABLE, adding a new entry
+      * if this is the first time the item has been seen, then adds
+      * this line's QUANTITY into that entry's running total.
+      *----------------------------------------------------------------
+       0220-FIND-OR-ADD-INVENTORY.
+           MOVE ZERO TO INV-FOUND-IDX.
+           PERFORM 0225-SEARCH-INVENTORY
+              VARYING INV-IDX FROM 1 BY 1
+                 UNTIL INV-IDX > WS-INV-ENTRIES.
+           IF INV-FOUND-IDX = ZERO
+              IF WS-INV-ENTRIES < WS-INV-TABLE-MAX
+                 ADD 1 TO WS-INV-ENTRIES
+                 MOVE WS-INV-ENTRIES TO INV-FOUND-IDX
+                 MOVE DESCRIPTION(PET-IDX)
+                    TO INV-DESCRIPTION(INV-FOUND-IDX)
+                 MOVE ZERO TO INV-QUANTITY-SOLD(INV-FOUND-IDX)
+              ELSE
+                 DISPLAY "WARNING: inventory table full at "
+                    WS-INV-TABLE-MAX
+                    " items, " DESCRIPTION(PET-IDX)
+                    " omitted from reorder report"
+              END-IF
+           END-IF
+           IF INV-FOUND-IDX NOT = ZERO
+              ADD QUANTITY(PET-IDX)
+                 TO INV-QUANTITY-SOLD(INV-FOUND-IDX)
+           END-IF.
+
+       0220-END.
+
+       0225-SEARCH-INVENTORY.
+           IF INV-FOUND-IDX = ZERO
+              AND INV-DESCRIPTION(INV-IDX) = DESCRIPTION(PET-IDX)
+              MOVE INV-IDX TO INV-FOUND-IDX
+           END-IF.
+
+       0225-END.
        
-       0290-PRINT-TOTAL.
+      *----------------------------------------------------------------
+      * Fires on each CUSTOMER-ID break and once more at end of file,
+      * so every customer's subtotal appears exactly once and folds
+      * into the running grand total before its accumulators reset.
+      *----------------------------------------------------------------
+       0280-PRINT-CUSTOMER-SUBTOTAL.
            MOVE WS-TOTAL-QUANT TO DET-TOTAL-QUANT.
            MOVE WS-TOTAL-SALE TO DET-TOT-SALES.
-           WRITE REPORT-LINE FROM DETAIL-TOTAL-LINE.
-           WRITE REPORT-LINE FROM REPORT-TOTAL-LINE.
+           MOVE DETAIL-TOTAL-LINE TO REPORT-LINE.
+           PERFORM 0180-WRITE-DETAIL-LINE.
+           MOVE WS-TOTAL-SALE TO REPORT-TOT-SALES.
+           MOVE REPORT-TOTAL-LINE TO REPORT-LINE.
+           PERFORM 0180-WRITE-DETAIL-LINE.
+           ADD WS-TOTAL-QUANT TO WS-GRAND-TOTAL-QUANT.
+           ADD WS-TOTAL-SALE TO WS-GRAND-TOTAL-SALE.
            MOVE ZEROES TO WS-TOTAL-QUANT WS-TOTAL-SALE.
-       
+
+       0280-END.
+
+       0290-PRINT-TOTAL.
+           MOVE WS-GRAND-TOTAL-QUANT TO GRAND-TOTAL-QUANT-OUT.
+           MOVE WS-GRAND-TOTAL-SALE TO GRAND-TOTAL-SALE-OUT.
+           MOVE GRAND-TOTAL-LINE TO REPORT-LINE.
+           PERFORM 0180-WRITE-DETAIL-LINE.
+           ADD WS-GRAND-TOTAL-QUANT TO WS-YTD-QUANTITY.
+           ADD WS-GRAND-TOTAL-SALE TO WS-YTD-SALES.
+           MOVE WS-YTD-QUANTITY TO YTD-QUANTITY-OUT.
+           MOVE WS-YTD-SALES TO YTD-SALES-OUT.
+           MOVE YTD-TOTAL-LINE TO REPORT-LINE.
+           PERFORM 0180-WRITE-DETAIL-LINE.
+           PERFORM 0292-REWRITE-YTD-TOTALS.
+
        0290-END.
-       
+
+      *----------------------------------------------------------------
+      * Rewrites SALESYTD.DAT with the updated cumulative totals so
+      * the next run picks up where this one left off.
+      *----------------------------------------------------------------
+       0292-REWRITE-YTD-TOTALS.
+           MOVE WS-CD-YEAR TO WS-YT-YEAR.
+           MOVE WS-YTD-QUANTITY TO WS-YT-QUANTITY.
+           MOVE WS-YTD-SALES TO WS-YT-SALES.
+           OPEN OUTPUT YTDFILE.
+           MOVE WS-YTD-RECORD-AREA TO YTD-RECORD.
+           WRITE YTD-RECORD.
+           CLOSE YTDFILE.
+
+       0292-END.
+
+      *----------------------------------------------------------------
+      * Flags every item whose accumulated quantity sold for the run
+      * has crossed WS-REORDER-POINT, so purchasing can restock without
+      * cross-referencing the raw sales file by hand.
+      *----------------------------------------------------------------
+       0295-PRINT-REORDER-REPORT.
+           OPEN OUTPUT REORDERFILE
+           WRITE REORDER-LINE FROM REORDER-HEADING-LINE
+           PERFORM 0296-PRINT-ONE-REORDER-LINE
+              VARYING INV-IDX FROM 1 BY 1
+                 UNTIL INV-IDX > WS-INV-ENTRIES.
+
+       0295-END.
+
+       0296-PRINT-ONE-REORDER-LINE.
+           IF INV-QUANTITY-SOLD(INV-IDX) >= WS-REORDER-POINT
+              MOVE INV-DESCRIPTION(INV-IDX) TO REORDER-DESCRIPTION-OUT
+              MOVE INV-QUANTITY-SOLD(INV-IDX) TO REORDER-QUANTITY-OUT
+              WRITE REORDER-LINE FROM REORDER-DETAIL-LINE
+           END-IF.
+
+       0296-END.
+
        0300-STOP-RUN.
            CLOSE PETSALESFILE
            CLOSE REPORTFILE
+           CLOSE REORDERFILE
+           MOVE "COMPLETED" TO WS-JOBLOG-RUN-STATUS
+           PERFORM 0310-WRITE-JOB-LOG
            STOP RUN.
+
+      *----------------------------------------------------------------
+      * Appends this run's start/end time, record count, and status to
+      * the shared JOBLOG.DAT so the whole batch window can be reviewed
+      * after the fact. A missing JOBLOG.DAT just means this is the
+      * first run to ever log to it, so it is created on the spot.
+      *----------------------------------------------------------------
+       0310-WRITE-JOB-LOG.
+           ACCEPT WS-JOBLOG-END-TIME FROM TIME
+           OPEN EXTEND JOBLOGFILE
+           IF WS-JOBLOG-FILE-STATUS NOT = "00"
+              OPEN OUTPUT JOBLOGFILE
+           END-IF
+           MOVE "PETSTORECHLNG" TO WS-JL-JOB-NAME
+           MOVE WS-JOBLOG-START-TIME TO WS-JL-START-TIME-OUT
+           MOVE WS-JOBLOG-END-TIME TO WS-JL-END-TIME-OUT
+           MOVE WS-SALES-RECORD-COUNT TO WS-JL-RECORD-COUNT-OUT
+           MOVE WS-JOBLOG-RUN-STATUS TO WS-JL-STATUS-OUT
+           MOVE WS-JOBLOG-RECORD-AREA TO JOBLOG-RECORD
+           WRITE JOBLOG-RECORD
+           CLOSE JOBLOGFILE.
+
+       0310-END.
        
        END PROGRAM PETSTORECHALLENGE.
        
\ No newline at end of file
